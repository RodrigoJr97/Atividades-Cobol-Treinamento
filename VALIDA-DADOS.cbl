@@ -3,50 +3,131 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Alteracoes:
+      * - Toda tentativa de cadastro rejeitada passou a ser registrada
+      *   na trilha de auditoria TRILHA-AUDITORIA, um registro por
+      *   campo invalido, com data/hora, o campo e o valor informado.
+      * - Os dominios de e-mail aceitos deixaram de estar fixos no
+      *   codigo; agora sao lidos de DOMINIOS-VALIDOS a cada chamada,
+      *   permitindo incluir ou remover um dominio sem recompilar.
+      * - O DDD do telefone passou a ser conferido contra a tabela
+      *   DDD-VALIDOS, e o telefone valido e formatado para exibicao
+      *   e gravacao no padrao (DD) 9XXXX-XXXX.
+      * - P102-VALIDA-NOME passou a capturar o sobrenome inteiro, com
+      *   quantas palavras ele tiver, em vez de apenas a palavra logo
+      *   apos o primeiro nome.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VALIDA-DADOS.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TRILHA-AUDITORIA ASSIGN TO DYNAMIC
+              WS-DSN-TRILHA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-TRILHA.
+
+           SELECT DOMINIOS-VALIDOS ASSIGN TO DYNAMIC
+              WS-DSN-DOMINIOS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-DOMINIOS.
+
+           SELECT DDD-VALIDOS ASSIGN TO DYNAMIC
+              WS-DSN-DDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-DDD.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD TRILHA-AUDITORIA.
+       01 REG-TRILHA-AUDITORIA        PIC X(59).
+
+       FD DOMINIOS-VALIDOS.
+       01 REG-DOMINIO-VALIDO          PIC X(20).
+
+       FD DDD-VALIDOS.
+       01 REG-DDD-VALIDO              PIC X(02).
+
        WORKING-STORAGE SECTION.
+       01 WS-DSN-TRILHA           PIC X(100).
+       01 STATUS-TRILHA           PIC X(2).
+       01 TRILHA-EXISTE           PIC X(1) VALUE 'N'.
+
+       01 WS-DSN-DOMINIOS         PIC X(100).
+       01 STATUS-DOMINIOS         PIC X(2).
+       01 WS-EOF-DOMINIOS         PIC X(1) VALUE 'N'.
+       01 WS-QTD-DOMINIOS         PIC 9(02) VALUE ZERO.
+       01 WS-IND-DOMINIO          PIC 9(02).
+       01 WS-DOMINIO-ENCONTRADO   PIC X(1).
+
+       01 TAB-DOMINIOS-VALIDOS.
+           03 TAB-DOMINIO OCCURS 20 TIMES   PIC X(20).
+
+       01 WS-DSN-DDD              PIC X(100).
+       01 STATUS-DDD              PIC X(2).
+       01 WS-EOF-DDD              PIC X(1) VALUE 'N'.
+       01 WS-QTD-DDD              PIC 9(02) VALUE ZERO.
+       01 WS-IND-DDD              PIC 9(02).
+       01 WS-DDD-ENCONTRADO       PIC X(1).
+
+       01 TAB-DDDS-VALIDOS.
+           03 TAB-DDD OCCURS 100 TIMES      PIC X(02).
+
+       01 WS-TELEFONE-FORMATADO.
+           03 WS-TEL-ABRE          PIC X(01).
+           03 WS-TEL-DDD           PIC X(02).
+           03 WS-TEL-FECHA-ESP     PIC X(02).
+           03 WS-TEL-PREFIXO       PIC X(05).
+           03 WS-TEL-HIFEN         PIC X(01).
+           03 WS-TEL-SUFIXO        PIC X(04).
+
+       01 WS-LINHA-AUDITORIA.
+           03 WS-AUD-DATA          PIC 9(08).
+           03 FILLER               PIC X VALUE SPACE.
+           03 WS-AUD-HORA          PIC 9(08).
+           03 FILLER               PIC X VALUE SPACE.
+           03 WS-AUD-CAMPO         PIC X(10).
+           03 FILLER               PIC X VALUE SPACE.
+           03 WS-AUD-VALOR         PIC X(30).
+
        LINKAGE SECTION.
-       01 WS-VALIDACAO-USUARIO.
-           03 WS-EMAIL            PIC X(30).
-           03 WS-NAME             PIC X(30).
-           03 WS-PASSWORD         PIC X(11).
-           03 WS-PHONE            PIC 9(12).
-
-           03 WS-COUNT            PIC 9(02).
-           03 WS-DOMINIO          PIC X(20).
-           03 WS-DOMINIO-AUX      PIC X(20).
-           03 WS-PRIMEIRO-NOME    PIC X(20).
-           03 WS-SEGUNDO-NOME     PIC X(20).
-           03 WS-INDICE           PIC 9(02) VALUE 1.
-           03 WS-CHARACTER        PIC X(1).
-           03 STATUS-VALIDACAO    PIC 9(1)  VALUE ZERO.
-
-           03 WS-AUX                PIC 9(02).
-           03 WS-AUX-LOWER          PIC 9(02).
-           03 WS-AUX-UPPER          PIC 9(02).
-           03 WS-AUX-NUMERIC        PIC 9(02).
-           03 WS-AUX-ESPECIAL       PIC 9(02).
-           03 N                     PIC 99.
-
-       PROCEDURE DIVISION USING WS-VALIDACAO-USUARIO.
+       COPY USUARIO.
+
+       PROCEDURE DIVISION USING WS-USUARIO.
        MAIN-PROCEDURE.
 
+            MOVE 0 TO WS-STATUS-EMAIL
+                      WS-STATUS-NOME
+                      WS-STATUS-SENHA
+                      WS-STATUS-TELEFONE
+            MOVE 0 TO STATUS-VALIDACAO
+
+            PERFORM P000-RESOLVE-DSN
+            PERFORM P010-CARREGA-DOMINIOS
+            PERFORM P012-CARREGA-DDD
+
             PERFORM P101-VALIDA-EMAIL.
             PERFORM P102-VALIDA-NOME.
             PERFORM P103-VALIDA-SENHA.
             PERFORM P104-VALIDA-TEL.
 
+            IF WS-STATUS-EMAIL NOT = 0 OR WS-STATUS-NOME NOT = 0
+               OR WS-STATUS-SENHA NOT = 0 OR WS-STATUS-TELEFONE NOT = 0
+               MOVE 1 TO STATUS-VALIDACAO
+               PERFORM P110-GRAVA-TRILHA
+            END-IF
+
             DISPLAY " "
             DISPLAY "--- Validacao de dados Chamado ---"
             DISPLAY " "
             DISPLAY 'WS-EMAIL: '    WS-EMAIL
             DISPLAY 'WS-NAME: '     WS-NAME
             DISPLAY 'WS-PASSWORD: ' WS-PASSWORD
-            DISPLAY 'WS-PHONE: '    WS-PHONE
+            DISPLAY 'WS-PHONE: '    WS-PHONE-FORMATADO
 
             PERFORM P900-FINALIZA.
 
@@ -64,171 +145,290 @@
             IF WS-COUNT >= 10
 
       ****************     Valida - somente um @      ******************
-                INITIALISE WS-COUNT
-                MOVE 0 TO STATUS-VALIDACAO
+                INITIALIZE WS-COUNT
 
                 INSPECT WS-EMAIL TALLYING WS-COUNT FOR ALL '@'
 
                 IF WS-COUNT <> 1
                  DISPLAY 'ERRO Email: Somente um @.'
-                 PERFORM P000-ERRO
+                 MOVE 1 TO WS-STATUS-EMAIL
                 END-IF
 
                 DISPLAY 'count do @: ' WS-COUNT
 
       *************** Valida - pelo menos um caracter antes do @ **************
-                INITIALISE WS-COUNT
-                MOVE 0 TO STATUS-VALIDACAO
+                INITIALIZE WS-COUNT
                 INSPECT WS-EMAIL TALLYING WS-COUNT
                                          FOR CHARACTERS BEFORE '@'
 
                 IF WS-COUNT < 1
                   DISPLAY 'ERRO Email: Minimo um caracter antes do @.'
-                  PERFORM P000-ERRO
+                  MOVE 1 TO WS-STATUS-EMAIL
                 END-IF
 
                 DISPLAY 'count antes do @: ' WS-COUNT
 
       *****************        Valida - dominio         ****************
-                MOVE 0 TO STATUS-VALIDACAO
-
                 UNSTRING WS-EMAIL DELIMITED BY '@'
                    INTO WS-DOMINIO-AUX WS-DOMINIO
                 END-UNSTRING
 
-                IF WS-DOMINIO <> 'capgemini.com' AND
-                    WS-DOMINIO <> 'bradesco.com'
-                    DISPLAY
-                        'ERRO - Dominios: capgemini.com ou bradesco.com'
-                    PERFORM P000-ERRO
+                MOVE 'N' TO WS-DOMINIO-ENCONTRADO
+                PERFORM VARYING WS-IND-DOMINIO FROM 1 BY 1
+                        UNTIL WS-IND-DOMINIO > WS-QTD-DOMINIOS
+                    IF WS-DOMINIO = TAB-DOMINIO(WS-IND-DOMINIO)
+                       MOVE 'S' TO WS-DOMINIO-ENCONTRADO
+                    END-IF
+                END-PERFORM
+
+                IF WS-DOMINIO-ENCONTRADO = 'N'
+                    DISPLAY 'ERRO - Dominio nao autorizado: ' WS-DOMINIO
+                    MOVE 1 TO WS-STATUS-EMAIL
                 END-IF
 
                 DISPLAY 'DOMINIO: ' WS-DOMINIO
 
             ELSE
                 DISPLAY 'Tamanho minimo do email 10 caracteres'
-                PERFORM P000-ERRO
+                MOVE 1 TO WS-STATUS-EMAIL
             END-IF
             .
        P101-FIM.
 
        P102-VALIDA-NOME.
-      * Nome com pelo menos duas palavras
-            MOVE 0 TO STATUS-VALIDACAO
+      * Nome com pelo menos duas palavras. O sobrenome pode ter mais
+      * de uma palavra (ex.: "Da Silva Souza"), por isso e capturado
+      * inteiro a partir do fim do primeiro nome, em vez de pegar so
+      * a palavra seguinte.
+
+            MOVE SPACES TO WS-PRIMEIRO-NOME WS-SOBRENOME-COMPLETO
+            MOVE 1 TO WS-INDICE
 
             UNSTRING WS-NAME DELIMITED BY SPACE
                INTO WS-PRIMEIRO-NOME
-                    WS-SEGUNDO-NOME
+               WITH POINTER WS-INDICE
             END-UNSTRING
 
-            IF WS-SEGUNDO-NOME = SPACES
+            IF WS-INDICE <= 30
+               MOVE WS-NAME(WS-INDICE:) TO WS-SOBRENOME-COMPLETO
+            END-IF
+
+            IF WS-SOBRENOME-COMPLETO = SPACES
                 DISPLAY 'ERRO Nome: Deve conter pelo menos um Sobrenome'
-                PERFORM P000-ERRO
+                MOVE 1 TO WS-STATUS-NOME
             END-IF
 
             DISPLAY 'Primeiro nome: ' WS-PRIMEIRO-NOME
-            DISPLAY 'Segundo nome: ' WS-SEGUNDO-NOME
+            DISPLAY 'Sobrenome: ' WS-SOBRENOME-COMPLETO
             .
        P102-FIM.
 
        P103-VALIDA-SENHA.
       * Senha com pelo menos 8 caracteres, 1 número, 1 letra maiúscula,
-      * 1 letra minúscula e um caractere especial
-
-            MOVE 0 TO WS-COUNT
-                      WS-AUX
-                      WS-AUX-LOWER
-                      WS-AUX-UPPER
-                      WS-AUX-NUMERIC
-
-            MOVE 0 TO STATUS-VALIDACAO
+      * 1 letra minúscula e um caractere especial. A contagem em si
+      * mora em VALIDA-SENHA, compartilhada com ALTERACAO-USUARIO,
+      * para que uma troca de senha exija a mesma politica de um
+      * cadastro novo em vez de reimplementar a regra por conta
+      * propria.
 
+            CALL 'VALIDA-SENHA' USING WS-PASSWORD WS-STATUS-SENHA
+            .
+       P103-FIM.
 
-            INSPECT WS-PASSWORD TALLYING WS-AUX
-                    FOR CHARACTERS BEFORE SPACE.
+       P104-VALIDA-TEL.
+      * Telefone com os 11 digitos do celular brasileiro (DDD com 2
+      * digitos + 9 + 8 digitos), com o DDD pertencendo a tabela de
+      * codigos de area validos. Nenhum DDD comeca em zero, entao um
+      * telefone informado com menos de 11 digitos (e por isso
+      * completado com zeros a esquerda pelo ACCEPT) ja cai fora da
+      * tabela sem precisar de uma conferencia de tamanho a parte.
+
+            IF WS-PHONE(3:1) NOT = '9'
+                DISPLAY 'ERRO - Telefone deve ter o 9 na 3a posicao'
+                DISPLAY 'TELEFONE IF: ' WS-PHONE
+                MOVE 1 TO WS-STATUS-TELEFONE
+            ELSE
+                MOVE 'N' TO WS-DDD-ENCONTRADO
+                PERFORM VARYING WS-IND-DDD FROM 1 BY 1
+                        UNTIL WS-IND-DDD > WS-QTD-DDD
+                    IF WS-PHONE(1:2) = TAB-DDD(WS-IND-DDD)
+                       MOVE 'S' TO WS-DDD-ENCONTRADO
+                    END-IF
+                END-PERFORM
+
+                IF WS-DDD-ENCONTRADO = 'N'
+                   DISPLAY 'ERRO - DDD nao cadastrado: ' WS-PHONE(1:2)
+                   MOVE 1 TO WS-STATUS-TELEFONE
+                END-IF
+            END-IF
 
-            PERFORM VARYING N FROM 1 BY 1
-                    UNTIL N > WS-AUX
+            PERFORM P105-FORMATA-TEL
 
-              EVALUATE TRUE
+            DISPLAY 'Telefone: ' WS-PHONE
 
-                WHEN WS-PASSWORD(N:1) = SPACE
-                     CONTINUE
+            .
+       P104-FIM.
 
-                WHEN WS-PASSWORD(N:1) IS ALPHABETIC-UPPER
-                     ADD 1 TO WS-AUX-UPPER
+       P105-FORMATA-TEL.
+      * Monta a partir dos digitos informados a representacao usada
+      * para exibir e gravar o telefone: (DD) 9XXXX-XXXX.
 
-                WHEN WS-PASSWORD(N:1) IS ALPHABETIC-LOWER
-                     ADD 1 TO WS-AUX-LOWER
+            MOVE '('           TO WS-TEL-ABRE
+            MOVE WS-PHONE(1:2) TO WS-TEL-DDD
+            MOVE ') '          TO WS-TEL-FECHA-ESP
+            MOVE WS-PHONE(3:5) TO WS-TEL-PREFIXO
+            MOVE '-'           TO WS-TEL-HIFEN
+            MOVE WS-PHONE(8:4) TO WS-TEL-SUFIXO
 
-                WHEN WS-PASSWORD(N:1) IS NUMERIC
-                     ADD 1 TO WS-AUX-NUMERIC
+            MOVE WS-TELEFONE-FORMATADO TO WS-PHONE-FORMATADO
+            .
+       P105-FIM.
 
-                WHEN OTHER
-                   ADD 1 TO WS-AUX-ESPECIAL
+       P000-RESOLVE-DSN.
 
-              END-EVALUATE
-            END-PERFORM.
+            MOVE SPACES TO WS-DSN-TRILHA
+            ACCEPT WS-DSN-TRILHA FROM ENVIRONMENT 'AUDUSU'
+            IF WS-DSN-TRILHA = SPACES
+               MOVE './TRILHA-AUDITORIA.LOG' TO WS-DSN-TRILHA
+            END-IF
 
+            MOVE SPACES TO WS-DSN-DOMINIOS
+            ACCEPT WS-DSN-DOMINIOS FROM ENVIRONMENT 'DOMUSU'
+            IF WS-DSN-DOMINIOS = SPACES
+               MOVE './DOMINIOS-VALIDOS.DAT' TO WS-DSN-DOMINIOS
+            END-IF
 
-             IF WS-AUX >= 8 AND WS-AUX-UPPER > 0
-                                 AND WS-AUX-LOWER > 0
-                                 AND WS-AUX-NUMERIC > 0
-                                 AND WS-AUX-ESPECIAL > 0
+            MOVE SPACES TO WS-DSN-DDD
+            ACCEPT WS-DSN-DDD FROM ENVIRONMENT 'DDDUSU'
+            IF WS-DSN-DDD = SPACES
+               MOVE './DDD-VALIDOS.DAT' TO WS-DSN-DDD
+            END-IF
+            .
+       P000-FIM.
 
+       P010-CARREGA-DOMINIOS.
+      * Le a tabela de dominios de e-mail aceitos para a memoria antes
+      * de validar; se o arquivo nao existir nenhum dominio e aceito,
+      * o que reprova todos os e-mails ao inves de assumir uma lista
+      * default escondida no programa.
 
-               DISPLAY 'SENHA VALIDA!'
+            MOVE ZERO TO WS-QTD-DOMINIOS
+            MOVE 'N' TO WS-EOF-DOMINIOS
 
-             ELSE
-               DISPLAY 'WS-AUX: ' WS-AUX
-               DISPLAY 'WS-AUX-UPPER: ' WS-AUX-UPPER
-               DISPLAY 'WS-AUX-LOWER: ' WS-AUX-LOWER
-               DISPLAY 'WS-AUX-NUMERIC: ' WS-AUX-NUMERIC
-               DISPLAY 'WS-AUX-NUMERIC: ' WS-AUX-ESPECIAL
+            OPEN INPUT DOMINIOS-VALIDOS
+            IF STATUS-DOMINIOS = '00'
+               PERFORM P011-LE-DOMINIO UNTIL WS-EOF-DOMINIOS = 'S'
+               CLOSE DOMINIOS-VALIDOS
+            ELSE
+               DISPLAY '*** Tabela de dominios nao encontrada: '
+                       WS-DSN-DOMINIOS ' ***'
+            END-IF
+            .
+       P010-FIM.
+
+       P011-LE-DOMINIO.
+
+            READ DOMINIOS-VALIDOS
+               AT END
+                  MOVE 'S' TO WS-EOF-DOMINIOS
+               NOT AT END
+                  IF WS-QTD-DOMINIOS < 20
+                     ADD 1 TO WS-QTD-DOMINIOS
+                     MOVE REG-DOMINIO-VALIDO
+                          TO TAB-DOMINIO(WS-QTD-DOMINIOS)
+                  END-IF
+            END-READ
+            .
+       P011-FIM.
 
-               DISPLAY 'Senha deve ter: '
-                        'Minimo 8 Caractetes '
-                        ' 1-Numero '
-                        ' 1-Letra Maiuscula '
-                        ' 1-Letra Minuscula '
-                        ' 1-Caractere Especial '
-               PERFORM P000-ERRO
+       P012-CARREGA-DDD.
+      * Le a tabela de DDDs validos para a memoria antes de validar o
+      * telefone; sem o arquivo nenhum DDD e aceito.
 
+            MOVE ZERO TO WS-QTD-DDD
+            MOVE 'N' TO WS-EOF-DDD
 
-            DISPLAY "Tamanho senha: " WS-AUX
+            OPEN INPUT DDD-VALIDOS
+            IF STATUS-DDD = '00'
+               PERFORM P013-LE-DDD UNTIL WS-EOF-DDD = 'S'
+               CLOSE DDD-VALIDOS
+            ELSE
+               DISPLAY '*** Tabela de DDDs nao encontrada: '
+                       WS-DSN-DDD ' ***'
+            END-IF
             .
-       P103-FIM.
+       P012-FIM.
+
+       P013-LE-DDD.
+
+            READ DDD-VALIDOS
+               AT END
+                  MOVE 'S' TO WS-EOF-DDD
+               NOT AT END
+                  IF WS-QTD-DDD < 100
+                     ADD 1 TO WS-QTD-DDD
+                     MOVE REG-DDD-VALIDO TO TAB-DDD(WS-QTD-DDD)
+                  END-IF
+            END-READ
+            .
+       P013-FIM.
+
+       P110-GRAVA-TRILHA.
+      * Um registro de auditoria por campo rejeitado, com data, hora,
+      * nome do campo e o valor informado (a senha nao e gravada em
+      * claro, apenas um marcador, ja que a trilha nao e um lugar
+      * seguro para reter credenciais).
+
+            MOVE 'N' TO TRILHA-EXISTE
+            OPEN INPUT TRILHA-AUDITORIA
+            IF STATUS-TRILHA = '00'
+               MOVE 'S' TO TRILHA-EXISTE
+            END-IF
+            CLOSE TRILHA-AUDITORIA
 
-       P104-VALIDA-TEL.
-      * Telefone com no mínimo 11 caracteres e máximo 12 caracteres.
-            MOVE 0 TO STATUS-VALIDACAO
-                      WS-COUNT
-                      WS-AUX
+            IF TRILHA-EXISTE = 'S'
+               OPEN EXTEND TRILHA-AUDITORIA
+            ELSE
+               OPEN OUTPUT TRILHA-AUDITORIA
+            END-IF
 
-            INSPECT WS-PHONE TALLYING WS-COUNT
-                    FOR CHARACTERS AFTER ZEROES
+            ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD
+            ACCEPT WS-AUD-HORA FROM TIME
 
-            MOVE WS-PHONE(2:1)  TO  WS-AUX
-            DISPLAY 'VALOR AUX: ' WS-AUX
+            IF WS-STATUS-EMAIL NOT = 0
+               MOVE 'EMAIL'    TO WS-AUD-CAMPO
+               MOVE WS-EMAIL   TO WS-AUD-VALOR
+               PERFORM P111-ESCREVE-LINHA-TRILHA
+            END-IF
 
-            IF WS-COUNT < 11 OR WS-COUNT > 12 OR WS-AUX = 0
-                DISPLAY
-                'Telefone deve ter minimo de 11 e maximo 12 caracteres'
+            IF WS-STATUS-NOME NOT = 0
+               MOVE 'NOME'     TO WS-AUD-CAMPO
+               MOVE WS-NAME    TO WS-AUD-VALOR
+               PERFORM P111-ESCREVE-LINHA-TRILHA
+            END-IF
 
-                DISPLAY 'COUNT IF: ' WS-COUNT
-                DISPLAY 'TELEFONE IF: ' WS-PHONE
-                 PERFORM P000-ERRO
+            IF WS-STATUS-SENHA NOT = 0
+               MOVE 'SENHA'    TO WS-AUD-CAMPO
+               MOVE '(nao registrado)' TO WS-AUD-VALOR
+               PERFORM P111-ESCREVE-LINHA-TRILHA
             END-IF
 
-            DISPLAY 'Tamanho telefone: ' WS-COUNT
+            IF WS-STATUS-TELEFONE NOT = 0
+               MOVE 'TELEFONE'         TO WS-AUD-CAMPO
+               MOVE WS-PHONE-FORMATADO TO WS-AUD-VALOR
+               PERFORM P111-ESCREVE-LINHA-TRILHA
+            END-IF
 
+            CLOSE TRILHA-AUDITORIA
             .
-       P104-FIM.
+       P110-FIM.
+
+       P111-ESCREVE-LINHA-TRILHA.
 
-       P000-ERRO.
-            MOVE 1 TO STATUS-VALIDACAO
-            PERFORM P900-FINALIZA
+            WRITE REG-TRILHA-AUDITORIA FROM WS-LINHA-AUDITORIA
             .
+       P111-FIM.
+
        P900-FINALIZA.
             GOBACK.
        END PROGRAM VALIDA-DADOS.
