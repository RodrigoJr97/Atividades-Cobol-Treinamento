@@ -0,0 +1,76 @@
+//CADUSU   JOB (ACCT#),'CADASTRO USUARIOS',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*****************************************************************
+//* JOB......: CADUSU
+//* PURPOSE..: Pipeline batch do cadastro de usuarios: carrega as
+//*            transacoes do dia em ARQ-USUARIO (passo CADASTRO) e,
+//*            se o passo terminar em RC 0 ou 4 (RC 4 = lote com
+//*            transacoes rejeitadas, mas sem falha de sistema),
+//*            emite o relatorio geral de usuarios (passo RELATOR).
+//*            RC 8 no passo CADASTRO significa que o arquivo de
+//*            transacoes do dia nao foi localizado, e o RELATOR e
+//*            entao pulado, ja que nao haveria nada de novo a
+//*            relatar.
+//* RC CODES.: CADASTRO  RC=0  todas as transacoes aceitas
+//*                       RC=4  uma ou mais transacoes rejeitadas
+//*                       RC=8  arquivo de transacoes nao encontrado
+//*            RELATOR   RC=0  relatorio emitido normalmente
+//* NOTA.....: ARQUSU/CTLUSU/LCKUSU vao com DISP=OLD no passo
+//*            CADASTRO para que o proprio JES serialize a alocacao
+//*            entre jobs concorrentes; a trava gravada dentro de
+//*            LCKUSU (ver TRAVA-USUARIO) e quem serializa dentro do
+//*            programa e quem sinaliza um restart apos abend, mas
+//*            nao substitui a serializacao de dataset entre jobs.
+//* NOTA.....: os programas resolvem cada dataset por
+//*            ACCEPT...FROM ENVIRONMENT (ARQUSU, CTLUSU, LCKUSU,
+//*            AUDUSU, DOMUSU, DDDUSU, CHVUSU, NOVUSU, RELUSU); um DD
+//*            de batch sozinho nao cria variavel de ambiente com o
+//*            mesmo nome, entao cada passo carrega o STDENV
+//*            correspondente via PARM ENVAR(_CEE_ENVFILE=DD:STDENV)
+//*            para que os nomes de DD abaixo cheguem aos programas
+//*            como variaveis de ambiente de fato.
+//*****************************************************************
+//*
+//CADASTRO EXEC PGM=CADASTRO-USUARIO,
+//             PARM='/ENVAR("_CEE_ENVFILE=DD:STDENV")'
+//STEPLIB  DD   DSN=APP.CADUSU.LOADLIB,DISP=SHR
+//NOVUSU   DD   DSN=APP.CADUSU.PROD.NOVUSU(0),DISP=SHR
+//ARQUSU   DD   DSN=APP.CADUSU.PROD.ARQUSU,DISP=OLD
+//CTLUSU   DD   DSN=APP.CADUSU.PROD.CTLUSU,DISP=OLD
+//LCKUSU   DD   DSN=APP.CADUSU.PROD.LCKUSU,DISP=OLD
+//AUDUSU   DD   DSN=APP.CADUSU.PROD.AUDUSU,DISP=MOD
+//DOMUSU   DD   DSN=APP.CADUSU.PROD.DOMUSU,DISP=SHR
+//DDDUSU   DD   DSN=APP.CADUSU.PROD.DDDUSU,DISP=SHR
+//CHVUSU   DD   DSN=APP.CADUSU.PROD.CHVUSU,DISP=SHR
+//STDENV   DD   *
+ARQUSU=//'APP.CADUSU.PROD.ARQUSU'
+CTLUSU=//'APP.CADUSU.PROD.CTLUSU'
+LCKUSU=//'APP.CADUSU.PROD.LCKUSU'
+AUDUSU=//'APP.CADUSU.PROD.AUDUSU'
+DOMUSU=//'APP.CADUSU.PROD.DOMUSU'
+DDDUSU=//'APP.CADUSU.PROD.DDDUSU'
+CHVUSU=//'APP.CADUSU.PROD.CHVUSU'
+NOVUSU=//'APP.CADUSU.PROD.NOVUSU(0)'
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//*****************************************************************
+//* Relatorio so roda se CADASTRO nao tiver terminado com RC 8
+//* (arquivo de transacoes ausente); RC 0 e RC 4 seguem normalmente.
+//*****************************************************************
+//RELATOR  EXEC PGM=RELATORIO-USUARIOS,COND=(8,EQ,CADASTRO),
+//             PARM='/ENVAR("_CEE_ENVFILE=DD:STDENV")'
+//STEPLIB  DD   DSN=APP.CADUSU.LOADLIB,DISP=SHR
+//ARQUSU   DD   DSN=APP.CADUSU.PROD.ARQUSU,DISP=SHR
+//RELUSU   DD   DSN=APP.CADUSU.PROD.RELUSU,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//STDENV   DD   *
+ARQUSU=//'APP.CADUSU.PROD.ARQUSU'
+RELUSU=//'APP.CADUSU.PROD.RELUSU'
+/*
+//SYSOUT   DD   SYSOUT=*
+//
