@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Rotina unica de conferencia da politica de senha
+      *          (minimo 8 caracteres, 1 maiuscula, 1 minuscula, 1
+      *          digito e 1 caractere especial), chamada por todo
+      *          programa que grava ou regrava WS-PASSWORD em
+      *          ARQ-USUARIO (VALIDA-DADOS no cadastro,
+      *          ALTERACAO-USUARIO numa troca de senha), para que os
+      *          dois exijam sempre a mesma regra em vez de cada um
+      *          reimplementar a contagem por conta propria.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDA-SENHA.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-COUNT                PIC 9(02).
+       01 WS-AUX                  PIC 9(02).
+       01 WS-AUX-LOWER            PIC 9(02).
+       01 WS-AUX-UPPER            PIC 9(02).
+       01 WS-AUX-NUMERIC          PIC 9(02).
+       01 WS-AUX-ESPECIAL         PIC 9(02).
+       01 N                       PIC 9(02).
+
+       LINKAGE SECTION.
+       01 LNK-SENHA               PIC X(11).
+       01 LNK-STATUS-SENHA        PIC 9(01).
+
+       PROCEDURE DIVISION USING LNK-SENHA LNK-STATUS-SENHA.
+       MAIN-PROCEDURE.
+      * Senha com pelo menos 8 caracteres, 1 número, 1 letra maiúscula,
+      * 1 letra minúscula e um caractere especial
+
+            MOVE 0 TO WS-COUNT
+                      WS-AUX
+                      WS-AUX-LOWER
+                      WS-AUX-UPPER
+                      WS-AUX-NUMERIC
+                      WS-AUX-ESPECIAL
+            MOVE 0 TO LNK-STATUS-SENHA
+
+            INSPECT LNK-SENHA TALLYING WS-AUX
+                    FOR CHARACTERS BEFORE SPACE.
+
+            PERFORM VARYING N FROM 1 BY 1
+                    UNTIL N > WS-AUX
+
+              EVALUATE TRUE
+
+                WHEN LNK-SENHA(N:1) = SPACE
+                     CONTINUE
+
+                WHEN LNK-SENHA(N:1) IS ALPHABETIC-UPPER
+                     ADD 1 TO WS-AUX-UPPER
+
+                WHEN LNK-SENHA(N:1) IS ALPHABETIC-LOWER
+                     ADD 1 TO WS-AUX-LOWER
+
+                WHEN LNK-SENHA(N:1) IS NUMERIC
+                     ADD 1 TO WS-AUX-NUMERIC
+
+                WHEN OTHER
+                   ADD 1 TO WS-AUX-ESPECIAL
+
+              END-EVALUATE
+            END-PERFORM.
+
+            IF WS-AUX >= 8 AND WS-AUX-UPPER > 0
+                                AND WS-AUX-LOWER > 0
+                                AND WS-AUX-NUMERIC > 0
+                                AND WS-AUX-ESPECIAL > 0
+
+               DISPLAY 'SENHA VALIDA!'
+
+            ELSE
+               DISPLAY 'WS-AUX: ' WS-AUX
+               DISPLAY 'WS-AUX-UPPER: ' WS-AUX-UPPER
+               DISPLAY 'WS-AUX-LOWER: ' WS-AUX-LOWER
+               DISPLAY 'WS-AUX-NUMERIC: ' WS-AUX-NUMERIC
+               DISPLAY 'WS-AUX-ESPECIAL: ' WS-AUX-ESPECIAL
+
+               DISPLAY 'Senha deve ter: '
+                        'Minimo 8 Caractetes '
+                        ' 1-Numero '
+                        ' 1-Letra Maiuscula '
+                        ' 1-Letra Minuscula '
+                        ' 1-Caractere Especial '
+               MOVE 1 TO LNK-STATUS-SENHA
+            END-IF
+
+            DISPLAY "Tamanho senha: " WS-AUX
+
+            GOBACK.
+
+       END PROGRAM VALIDA-SENHA.
