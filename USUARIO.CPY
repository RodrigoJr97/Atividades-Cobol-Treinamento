@@ -0,0 +1,35 @@
+      ******************************************************************
+      * Copybook: USUARIO.CPY
+      * Dados de um usuario capturados no cadastro, junto com a area de
+      * trabalho usada por VALIDA-DADOS para conferi-los. Compartilhado
+      * por CADASTRO-USUARIO e VALIDA-DADOS para que os dois enxerguem
+      * exatamente o mesmo layout na chamada entre programas.
+      ******************************************************************
+       01 WS-USUARIO.
+           03 WS-EMAIL            PIC X(30).
+           03 WS-NAME             PIC X(30).
+           03 WS-PASSWORD         PIC X(11).
+           03 WS-PHONE            PIC 9(11).
+           03 WS-PHONE-FORMATADO  PIC X(15).
+
+           03 WS-COUNT            PIC 9(02).
+           03 WS-DOMINIO          PIC X(20).
+           03 WS-DOMINIO-AUX      PIC X(20).
+           03 WS-PRIMEIRO-NOME    PIC X(20).
+           03 WS-SOBRENOME-COMPLETO PIC X(28).
+           03 WS-INDICE           PIC 9(02).
+           03 WS-CHARACTER        PIC X(01).
+           03 STATUS-VALIDACAO    PIC 9(01).
+
+           03 WS-AUX              PIC 9(02).
+           03 WS-AUX-LOWER        PIC 9(02).
+           03 WS-AUX-UPPER        PIC 9(02).
+           03 WS-AUX-NUMERIC      PIC 9(02).
+           03 WS-AUX-ESPECIAL     PIC 9(02).
+           03 N                   PIC 9(02).
+
+           03 WS-STATUS-CAMPOS.
+               05 WS-STATUS-EMAIL     PIC 9(01).
+               05 WS-STATUS-NOME      PIC 9(01).
+               05 WS-STATUS-SENHA     PIC 9(01).
+               05 WS-STATUS-TELEFONE  PIC 9(01).
