@@ -0,0 +1,129 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Exclui definitivamente um usuario de ARQ-USUARIO,
+      *          localizado pelo WS-ID, mediante confirmacao.
+      * Tectonics: cobc
+      ******************************************************************
+      * Alteracoes:
+      * - Antes de abrir ARQ-USUARIO em modo I-O, o programa passou a
+      *   respeitar a mesma trava de execucao unica (TRAVA-USUARIO)
+      *   que ja protegia GERAR-ARQUIVO, ja que os dois mexem no mesmo
+      *   arquivo.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCLUSAO-USUARIO.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-USUARIO ASSIGN TO DYNAMIC
+              WS-DSN-ARQ-USUARIO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-ID-ARQ-USUARIO
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQ-USUARIO.
+       COPY ARQUSU.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS             PIC X(2).
+       01 WS-DSN-ARQ-USUARIO      PIC X(100).
+
+       01 WS-ID-INFORMADO         PIC 9(04).
+       01 WS-CONFIRMA             PIC X(1).
+
+       01 WS-TRAVA-OPERACAO       PIC X(01).
+       01 WS-TRAVA-STATUS         PIC 9(01).
+       01 WS-LOCK-BLOQUEADO       PIC X(01) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY 'Exclusao de Usuario Iniciada'
+
+            PERFORM P000-RESOLVE-DSN
+
+            MOVE 'N' TO WS-LOCK-BLOQUEADO
+            MOVE '1' TO WS-TRAVA-OPERACAO
+            CALL 'TRAVA-USUARIO' USING WS-TRAVA-OPERACAO WS-TRAVA-STATUS
+
+            IF WS-TRAVA-STATUS NOT = 0
+               MOVE 'S' TO WS-LOCK-BLOQUEADO
+               DISPLAY 'ERRO: arquivo de usuarios em uso por outra '
+                       'execucao. Tente novamente mais tarde.'
+            ELSE
+               PERFORM P010-LOCALIZA-USUARIO
+
+               MOVE '2' TO WS-TRAVA-OPERACAO
+               CALL 'TRAVA-USUARIO' USING WS-TRAVA-OPERACAO
+                                           WS-TRAVA-STATUS
+            END-IF
+
+            STOP RUN.
+
+       P000-RESOLVE-DSN.
+
+            MOVE SPACES TO WS-DSN-ARQ-USUARIO
+            ACCEPT WS-DSN-ARQ-USUARIO FROM ENVIRONMENT 'ARQUSU'
+            IF WS-DSN-ARQ-USUARIO = SPACES
+               MOVE './ARQ-USUARIO.DAT' TO WS-DSN-ARQ-USUARIO
+            END-IF
+            .
+       P000-FIM.
+
+       P010-LOCALIZA-USUARIO.
+
+            OPEN I-O ARQ-USUARIO
+
+            IF FILE-STATUS NOT = '00'
+               DISPLAY 'Arquivo de usuarios inexistente ou inacessivel.'
+            ELSE
+               DISPLAY ' '
+               DISPLAY 'Informe o ID do usuario a excluir: '
+                       WITH NO ADVANCING
+               ACCEPT WS-ID-INFORMADO
+               MOVE WS-ID-INFORMADO TO REG-ID-ARQ-USUARIO
+
+               READ ARQ-USUARIO
+                  INVALID KEY
+                     DISPLAY 'Usuario nao encontrado.'
+                  NOT INVALID KEY
+                     PERFORM P020-CONFIRMA-EXCLUSAO
+               END-READ
+
+               CLOSE ARQ-USUARIO
+            END-IF
+            .
+       P010-FIM.
+
+       P020-CONFIRMA-EXCLUSAO.
+
+            DISPLAY ' '
+            DISPLAY 'ID......: ' REG-ID-ARQ-USUARIO
+            DISPLAY 'E-mail..: ' REG-EMAIL-ARQ-USUARIO
+            DISPLAY 'Nome....: ' REG-NAME-ARQ-USUARIO
+            DISPLAY ' '
+            DISPLAY 'Confirma a exclusao deste usuario (S/N): '
+                    WITH NO ADVANCING
+            ACCEPT WS-CONFIRMA
+
+            IF WS-CONFIRMA = 'S' OR WS-CONFIRMA = 's'
+               DELETE ARQ-USUARIO
+                  INVALID KEY
+                     DISPLAY 'Falha ao excluir o registro.'
+                  NOT INVALID KEY
+                     DISPLAY 'Usuario excluido com sucesso.'
+               END-DELETE
+            ELSE
+               DISPLAY 'Exclusao cancelada.'
+            END-IF
+            .
+       P020-FIM.
+
+       END PROGRAM EXCLUSAO-USUARIO.
