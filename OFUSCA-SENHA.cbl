@@ -0,0 +1,141 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Rotina unica de ofuscacao de senha, chamada por todo
+      *          programa que grava ou regrava WS-PASSWORD em
+      *          ARQ-USUARIO (GERAR-ARQUIVO, ALTERACAO-USUARIO), para
+      *          que os dois usem sempre a mesma tabela de
+      *          substituicao em vez de manter copias separadas que
+      *          podem divergir a cada alteracao.
+      * Tectonics: cobc
+      ******************************************************************
+      * Alteracoes:
+      * - O alfabeto ofuscado (a chave da substituicao) deixou de
+      *   estar fixo no codigo; agora e lido de CHAVE-SENHA a cada
+      *   chamada, do mesmo jeito que DOMINIOS-VALIDOS/DDD-VALIDOS sao
+      *   lidos em VALIDA-DADOS, para que a chave possa ser trocada
+      *   (rotacionada) sem recompilar. A tabela antes hardcoded fica
+      *   apenas como valor padrao para quando o arquivo de chave nao
+      *   estiver disponivel (estacao de desenvolvimento sem o
+      *   arquivo, por exemplo).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OFUSCA-SENHA.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CHAVE-SENHA ASSIGN TO DYNAMIC
+              WS-DSN-CHAVE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-CHAVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CHAVE-SENHA.
+       01 REG-CHAVE-SENHA             PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01 WS-DSN-CHAVE            PIC X(100).
+       01 STATUS-CHAVE            PIC X(2).
+       01 WS-EOF-CHAVE            PIC X(1) VALUE 'N'.
+       01 WS-QTD-CHAVE            PIC 9(02) VALUE ZERO.
+
+      * O alfabeto cobre letras, digitos e todo caractere especial
+      * aceito por P103-VALIDA-SENHA (qualquer caractere que nao seja
+      * letra, digito ou espaco); sem isso o caractere especial
+      * obrigatorio da politica de senha passava direto pela
+      * substituicao e ficava gravado em claro. Cada alfabeto e
+      * quebrado em duas PIC X menores para caber dentro da coluna 72
+      * sem precisar de continuacao de literal.
+       01 WS-ALFABETO-CLARO.
+           03 WS-ALF-CLARO-1      PIC X(62) VALUE
+       'ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz0123456789'.
+           03 WS-ALF-CLARO-2      PIC X(32) VALUE
+       '!"#$%&''()*+,-./:;<=>?@[\]^_`{|}~'.
+
+      * Chave padrao, usada somente quando CHAVE-SENHA nao existe ou
+      * nao tem as 94 posicoes esperadas; o caso normal em producao e
+      * a chave vir do arquivo, nao daqui.
+       01 WS-CHAVE-PADRAO.
+           03 WS-CHAVE-PADRAO-1   PIC X(62) VALUE
+       'NOPQRSTUVWXYZABCDEFGHIJKLMnopqrstuvwxyzabcdefghijklm5678901234'.
+           03 WS-CHAVE-PADRAO-2   PIC X(32) VALUE
+       ';<=>?@[\]^_`{|}~!"#$%&''()*+,-./:'.
+
+       01 TAB-CHAVE-SENHA.
+           03 TAB-CHAVE-CHAR OCCURS 94 TIMES PIC X(01).
+       01 WS-ALFABETO-OFUSCADO REDEFINES TAB-CHAVE-SENHA PIC X(94).
+
+       LINKAGE SECTION.
+       01 WS-SENHA-ENTRADA        PIC X(11).
+       01 WS-SENHA-SAIDA          PIC X(11).
+
+       PROCEDURE DIVISION USING WS-SENHA-ENTRADA WS-SENHA-SAIDA.
+       MAIN-PROCEDURE.
+
+            PERFORM P000-RESOLVE-DSN
+            PERFORM P010-CARREGA-CHAVE
+
+            MOVE WS-SENHA-ENTRADA TO WS-SENHA-SAIDA
+            INSPECT WS-SENHA-SAIDA CONVERTING WS-ALFABETO-CLARO
+                                            TO WS-ALFABETO-OFUSCADO
+
+            GOBACK.
+
+       P000-RESOLVE-DSN.
+      * CHVUSU e o nome de DD/variavel de ambiente que aponta para a
+      * chave de ofuscacao em uso; ver a nota de topo sobre por que a
+      * chave nao fica mais fixa no codigo.
+
+            MOVE SPACES TO WS-DSN-CHAVE
+            ACCEPT WS-DSN-CHAVE FROM ENVIRONMENT 'CHVUSU'
+            IF WS-DSN-CHAVE = SPACES
+               MOVE './CHAVE-SENHA.DAT' TO WS-DSN-CHAVE
+            END-IF
+            .
+       P000-FIM.
+
+       P010-CARREGA-CHAVE.
+      * Le a chave de ofuscacao (um caractere por linha, na mesma
+      * ordem de WS-ALFABETO-CLARO) para a memoria. Se o arquivo nao
+      * existir ou tiver menos de 94 posicoes, cai para a chave
+      * padrao em vez de ofuscar so uma parte da senha ou abortar a
+      * gravacao por causa de um arquivo de apoio ausente.
+
+            MOVE ZERO TO WS-QTD-CHAVE
+            MOVE 'N' TO WS-EOF-CHAVE
+
+            OPEN INPUT CHAVE-SENHA
+            IF STATUS-CHAVE = '00'
+               PERFORM P011-LE-CHAVE UNTIL WS-EOF-CHAVE = 'S'
+               CLOSE CHAVE-SENHA
+            END-IF
+
+            IF WS-QTD-CHAVE NOT = 94
+               MOVE WS-CHAVE-PADRAO TO WS-ALFABETO-OFUSCADO
+               DISPLAY '*** Chave de ofuscacao nao encontrada ou '
+                       'incompleta em ' WS-DSN-CHAVE
+                       ', usando chave padrao ***'
+            END-IF
+            .
+       P010-FIM.
+
+       P011-LE-CHAVE.
+
+            READ CHAVE-SENHA
+               AT END
+                  MOVE 'S' TO WS-EOF-CHAVE
+               NOT AT END
+                  IF WS-QTD-CHAVE < 94
+                     ADD 1 TO WS-QTD-CHAVE
+                     MOVE REG-CHAVE-SENHA
+                          TO TAB-CHAVE-CHAR(WS-QTD-CHAVE)
+                  END-IF
+            END-READ
+            .
+       P011-FIM.
+
+       END PROGRAM OFUSCA-SENHA.
