@@ -3,6 +3,53 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Alteracoes:
+      * - O proximo WS-ID passou a vir de um arquivo de controle
+      *   (CTL-USUARIO) com o ultimo ID gerado, em vez de ser lido de
+      *   qualquer forma do proprio ARQ-USUARIO. Isso elimina IDs
+      *   duplicados ou reiniciados quando o arquivo ja tem mais de um
+      *   registro.
+      * - O nome fisico de ARQ-USUARIO e CTL-USUARIO deixou de estar
+      *   fixo no SELECT. Cada um e resolvido em tempo de execucao pela
+      *   DD/variavel de ambiente ARQUSU/CTLUSU, com um caminho default
+      *   relativo usado apenas quando a variavel nao estiver definida
+      *   (por exemplo, em uma estacao de desenvolvimento).
+      * - Antes de gravar, o arquivo existente e varrido em busca do
+      *   e-mail recebido; se ja estiver cadastrado a gravacao e negada
+      *   e um status de geracao distinto e devolvido ao chamador.
+      * - ARQ-USUARIO passou de LINE SEQUENTIAL para um arquivo indexado
+      *   por REG-ID-ARQ-USUARIO (copybook ARQUSU), permitindo que
+      *   ALTERACAO-USUARIO e EXCLUSAO-USUARIO acessem um registro
+      *   especifico direto pela chave em vez de apenas incluir no fim.
+      * - A senha deixou de ser gravada em claro; antes de ir para o
+      *   registro ela passa por uma substituicao de caracteres (ver
+      *   P025-OFUSCA-SENHA) para nao ficar legivel a quem abrir o
+      *   arquivo diretamente.
+      * - O telefone passou a ser gravado ja no formato exibido ao
+      *   usuario, (DD) 9XXXX-XXXX, montado por VALIDA-DADOS antes da
+      *   chamada.
+      * - Passou a existir uma trava (LOCK-USUARIO) marcada como "em
+      *   andamento" antes de mexer em ARQ-USUARIO/CTL-USUARIO e como
+      *   "livre" ao final. Uma execucao que encontra a trava em
+      *   andamento devolve um status distinto sem gravar nada, seja
+      *   porque outra execucao esta rodando ao mesmo tempo, seja
+      *   porque a execucao anterior nao chegou a liberar a trava (por
+      *   exemplo, um abend no meio da gravacao).
+      * - A trava passou a ser controlada pela rotina TRAVA-USUARIO,
+      *   compartilhada com ALTERACAO-USUARIO e EXCLUSAO-USUARIO, para
+      *   que os tres respeitem a mesma trava e a mesma logica de
+      *   obtencao atomica em vez de cada programa reimplementar a
+      *   sua propria copia. A verificacao e a marcacao como "em
+      *   andamento" agora acontecem numa unica leitura com bloqueio
+      *   de registro (READ...WITH LOCK), fechando a janela que havia
+      *   entre ler a trava livre e regrava-la como ocupada.
+      * - Um WRITE recusado por chave duplicada em ARQ-USUARIO (ID ja
+      *   existente) passou a devolver um status de geracao distinto
+      *   em vez de deixar o status em 0 mesmo sem ter gravado nada.
+      * - O contador do proximo ID passou a falhar de forma explicita
+      *   ao estourar PIC 9(04) (apos o ID 9999) em vez de reiniciar
+      *   silenciosamente do zero e arriscar reemitir um ID ja usado.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GERAR-ARQUIVO.
@@ -11,76 +58,256 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT ARQ-USUARIO ASSIGN TO
-              'C:\Cobol\Atividade\bin\ARQ-USUARIO.CSV'
+           SELECT ARQ-USUARIO ASSIGN TO DYNAMIC
+              WS-DSN-ARQ-USUARIO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-ID-ARQ-USUARIO
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT CTL-USUARIO ASSIGN TO DYNAMIC
+              WS-DSN-CTL-USUARIO
                ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-ARQ-USUARIO.
+               FILE STATUS IS STATUS-CTL-USUARIO.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD ARQ-USUARIO.
-       01 REG-ARQ-USUARIO             PIC X(119).
+       COPY ARQUSU.
+
+       FD CTL-USUARIO.
+       01 REG-CTL-USUARIO.
+           03 CTL-ULTIMO-ID            PIC 9(04).
 
        WORKING-STORAGE SECTION.
        01 ARQUIVO-EXISTE          PIC X(1) VALUE 'N'.
        01 FILE-STATUS             PIC X(2).
+       01 STATUS-CTL-USUARIO      PIC X(2).
+       01 WS-PROX-ID              PIC 9(04) VALUE ZERO.
+       01 WS-ID-ESGOTADO          PIC X(1) VALUE 'N'.
+       01 WS-EOF-ARQ-USUARIO      PIC X(1) VALUE 'N'.
+       01 WS-EMAIL-DUPLICADO      PIC X(1) VALUE 'N'.
+       01 WS-CHAVE-DUPLICADA      PIC X(1) VALUE 'N'.
+       01 WS-LOCK-BLOQUEADO       PIC X(1) VALUE 'N'.
 
-       01 WS-ARQ-USUARIO.
-           03 WS-ID               PIC 9(04).
-           03 FILLER              PIC X VALUE ';'.
-           03 WS-EMAIL            PIC X(30).
-           03 FILLER              PIC X VALUE ';'.
-           03 WS-NAME             PIC X(30).
-           03 FILLER              PIC X VALUE ';'.
-           03 WS-PASSWORD         PIC X(11).
-           03 FILLER              PIC X VALUE ';'.
-           03 WS-PHONE            PIC 9(12).
-           03 FILLER              PIC X VALUE ';'.
+       01 WS-TRAVA-OPERACAO       PIC X(01).
+       01 WS-TRAVA-STATUS         PIC 9(01).
+
+       01 WS-DSN-ARQ-USUARIO      PIC X(100).
+       01 WS-DSN-CTL-USUARIO      PIC X(100).
+
+       01 WS-SENHA-OFUSCADA       PIC X(11).
 
        LINKAGE SECTION.
        01 WS-USUARIO-RECEBIDO.
            03 WS-EMAIL-RECEBIDO            PIC X(30).
            03 WS-NAME-RECEBIDO             PIC X(30).
            03 WS-PASSWORD-RECEBIDO         PIC X(11).
-           03 WS-PHONE-RECEBIDO            PIC 9(12).
-           03 ID-USUARIO-RECEBIDO          PIC 9(04).
+           03 WS-PHONE-RECEBIDO            PIC 9(11).
+           03 WS-PHONE-FORMATADO-RECEBIDO  PIC X(15).
+
+       01 WS-STATUS-GERACAO                PIC 9(01).
+      * 0 = gravado com sucesso
+      * 2 = e-mail ja cadastrado
+      * 3 = trava ocupada (outra execucao em andamento)
+      * 4 = ID gerado ja existia em ARQ-USUARIO (colisao de chave)
+      * 6 = proximo ID esgotado (CTL-USUARIO chegou a 9999)
 
-       PROCEDURE DIVISION USING WS-USUARIO-RECEBIDO.
+       PROCEDURE DIVISION USING WS-USUARIO-RECEBIDO WS-STATUS-GERACAO.
        MAIN-PROCEDURE.
 
-             OPEN INPUT ARQ-USUARIO
-             IF FILE-STATUS = '00'
+            MOVE 0 TO WS-STATUS-GERACAO
+
+            PERFORM P000-RESOLVE-DSN
+            PERFORM P005-VERIFICA-TRAVA
+
+            IF WS-LOCK-BLOQUEADO = 'S'
+               MOVE 3 TO WS-STATUS-GERACAO
+               DISPLAY 'ERRO: outra execucao de GERAR-ARQUIVO esta '
+                       'em andamento ou nao terminou corretamente.'
+            ELSE
+               PERFORM P010-VERIFICA-ARQUIVO
+               PERFORM P015-VERIFICA-DUPLICADO
+
+               IF WS-EMAIL-DUPLICADO = 'S'
+                  MOVE 2 TO WS-STATUS-GERACAO
+               ELSE
+                  PERFORM P020-OBTER-PROXIMO-ID
+                  IF WS-ID-ESGOTADO = 'S'
+                     MOVE 6 TO WS-STATUS-GERACAO
+                     DISPLAY 'ERRO: proximo ID esgotado em '
+                             'CTL-USUARIO (limite 9999).'
+                  ELSE
+                     PERFORM P030-GRAVA-REGISTRO
+                     IF WS-CHAVE-DUPLICADA = 'S'
+                        MOVE 4 TO WS-STATUS-GERACAO
+                     END-IF
+                  END-IF
+               END-IF
+
+               PERFORM P095-LIBERA-TRAVA
+            END-IF
+
+            GOBACK.
+
+       P000-RESOLVE-DSN.
+      * ARQUSU/CTLUSU sao os nomes de DD usados na JCL que executa esta
+      * cadeia (ver a rotina de job da aplicacao). Fora do mainframe,
+      * bastam variaveis de ambiente de mesmo nome; na ausencia delas
+      * um caminho relativo default mantem o programa executavel numa
+      * estacao de desenvolvimento.
+
+            MOVE SPACES TO WS-DSN-ARQ-USUARIO
+            ACCEPT WS-DSN-ARQ-USUARIO FROM ENVIRONMENT 'ARQUSU'
+            IF WS-DSN-ARQ-USUARIO = SPACES
+               MOVE './ARQ-USUARIO.DAT' TO WS-DSN-ARQ-USUARIO
+            END-IF
+
+            MOVE SPACES TO WS-DSN-CTL-USUARIO
+            ACCEPT WS-DSN-CTL-USUARIO FROM ENVIRONMENT 'CTLUSU'
+            IF WS-DSN-CTL-USUARIO = SPACES
+               MOVE './CTL-USUARIO.DAT' TO WS-DSN-CTL-USUARIO
+            END-IF
+            .
+       P000-FIM.
+
+       P005-VERIFICA-TRAVA.
+      * So uma gravacao por vez: TRAVA-USUARIO devolve status 1 quando
+      * a trava ja esta em andamento por outra execucao, caso em que
+      * esta execucao nao mexe em ARQ-USUARIO/CTL-USUARIO.
+
+            MOVE 'N' TO WS-LOCK-BLOQUEADO
+            MOVE '1' TO WS-TRAVA-OPERACAO
+            CALL 'TRAVA-USUARIO' USING WS-TRAVA-OPERACAO WS-TRAVA-STATUS
+
+            IF WS-TRAVA-STATUS NOT = 0
+               MOVE 'S' TO WS-LOCK-BLOQUEADO
+            END-IF
+            .
+       P005-FIM.
+
+       P010-VERIFICA-ARQUIVO.
+
+            OPEN INPUT ARQ-USUARIO
+            IF FILE-STATUS = '00'
                MOVE 'S' TO ARQUIVO-EXISTE
-             END-IF
-             CLOSE ARQ-USUARIO
-
-             IF ARQUIVO-EXISTE = 'S'
-              OPEN EXTEND ARQ-USUARIO
-              MOVE 0 TO ID-USUARIO-RECEBIDO
-              READ ARQ-USUARIO
-                AT END
-                   CONTINUE
-                NOT AT END
-                   MOVE ID-USUARIO-RECEBIDO TO WS-ID
-                END-READ
-             ELSE
-              OPEN OUTPUT ARQ-USUARIO
-              MOVE 1 TO ID-USUARIO-RECEBIDO
             END-IF
+            CLOSE ARQ-USUARIO
+            .
+       P010-FIM.
 
+       P015-VERIFICA-DUPLICADO.
+      * Varre o arquivo existente procurando o e-mail recebido antes de
+      * permitir a gravacao, evitando o mesmo usuario cadastrado duas
+      * vezes sob IDs diferentes.
 
-              MOVE ID-USUARIO-RECEBIDO    TO   WS-ID
-              MOVE WS-EMAIL-RECEBIDO      TO   WS-EMAIL
-              MOVE WS-NAME-RECEBIDO       TO   WS-NAME
-              MOVE WS-PASSWORD-RECEBIDO   TO   WS-PASSWORD
-              MOVE WS-PHONE-RECEBIDO      TO   WS-PHONE
+            MOVE 'N' TO WS-EMAIL-DUPLICADO
 
-              MOVE WS-ARQ-USUARIO  TO  REG-ARQ-USUARIO
-              WRITE REG-ARQ-USUARIO
+            IF ARQUIVO-EXISTE = 'S'
+               MOVE 'N' TO WS-EOF-ARQ-USUARIO
+               OPEN INPUT ARQ-USUARIO
+               PERFORM P016-LOCALIZA-EMAIL
+                  UNTIL WS-EOF-ARQ-USUARIO = 'S'
+                     OR WS-EMAIL-DUPLICADO = 'S'
+               CLOSE ARQ-USUARIO
+            END-IF
+            .
+       P015-FIM.
+
+       P016-LOCALIZA-EMAIL.
+
+            READ ARQ-USUARIO NEXT RECORD
+               AT END
+                  MOVE 'S' TO WS-EOF-ARQ-USUARIO
+               NOT AT END
+                  IF REG-EMAIL-ARQ-USUARIO = WS-EMAIL-RECEBIDO
+                     MOVE 'S' TO WS-EMAIL-DUPLICADO
+                  END-IF
+            END-READ
+            .
+       P016-FIM.
+
+       P020-OBTER-PROXIMO-ID.
+      * Le o ultimo ID gravado no arquivo de controle e grava de volta
+      * o proximo ID ja incrementado, garantindo que cada chamada a
+      * GERAR-ARQUIVO recebe um WS-ID unico e sempre crescente. Se o
+      * incremento estourar PIC 9(04) (ultimo ID ja era 9999) a
+      * geracao e recusada em vez de voltar ao zero e arriscar
+      * reemitir um ID que ja esta em uso.
+
+            MOVE ZERO TO WS-PROX-ID
+            MOVE 'N' TO WS-ID-ESGOTADO
+
+            OPEN INPUT CTL-USUARIO
+            IF STATUS-CTL-USUARIO = '00'
+               READ CTL-USUARIO
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE CTL-ULTIMO-ID TO WS-PROX-ID
+               END-READ
+               CLOSE CTL-USUARIO
+            END-IF
+
+            ADD 1 TO WS-PROX-ID
+               ON SIZE ERROR
+                  MOVE 'S' TO WS-ID-ESGOTADO
+            END-ADD
+
+            IF WS-ID-ESGOTADO = 'N'
+               OPEN OUTPUT CTL-USUARIO
+               MOVE WS-PROX-ID TO CTL-ULTIMO-ID
+               WRITE REG-CTL-USUARIO
+               CLOSE CTL-USUARIO
+            END-IF
+            .
+       P020-FIM.
 
+       P025-OFUSCA-SENHA.
+      * OFUSCA-SENHA concentra a tabela de substituicao de caracteres
+      * num unico lugar (ver o programa para detalhes), para nao
+      * manter copias da mesma tabela aqui e em ALTERACAO-USUARIO.
+
+            CALL 'OFUSCA-SENHA' USING WS-PASSWORD-RECEBIDO
+                                       WS-SENHA-OFUSCADA
+            .
+       P025-FIM.
+
+       P030-GRAVA-REGISTRO.
+
+            MOVE 'N' TO WS-CHAVE-DUPLICADA
+
+            IF ARQUIVO-EXISTE = 'S'
+               OPEN I-O ARQ-USUARIO
+            ELSE
+               OPEN OUTPUT ARQ-USUARIO
+            END-IF
+
+            PERFORM P025-OFUSCA-SENHA
+
+              MOVE WS-PROX-ID             TO   REG-ID-ARQ-USUARIO
+              MOVE WS-EMAIL-RECEBIDO      TO   REG-EMAIL-ARQ-USUARIO
+              MOVE WS-NAME-RECEBIDO       TO   REG-NAME-ARQ-USUARIO
+              MOVE WS-SENHA-OFUSCADA      TO   REG-PASSWORD-ARQ-USUARIO
+              MOVE WS-PHONE-FORMATADO-RECEBIDO
+                                          TO   REG-PHONE-ARQ-USUARIO
+
+              WRITE REG-ARQ-USUARIO
+                 INVALID KEY
+                    DISPLAY 'ERRO: ID ' WS-PROX-ID ' ja existe.'
+                    MOVE 'S' TO WS-CHAVE-DUPLICADA
+              END-WRITE
 
             CLOSE ARQ-USUARIO
+            .
+       P030-FIM.
+
+       P095-LIBERA-TRAVA.
+
+            MOVE '2' TO WS-TRAVA-OPERACAO
+            CALL 'TRAVA-USUARIO' USING WS-TRAVA-OPERACAO WS-TRAVA-STATUS
+            .
+       P095-FIM.
 
-            GOBACK.
        END PROGRAM GERAR-ARQUIVO.
