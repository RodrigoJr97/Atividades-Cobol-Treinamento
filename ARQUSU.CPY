@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: ARQUSU.CPY
+      * Layout do registro do arquivo indexado de usuarios (ARQ-USUARIO)
+      * Chave primaria: REG-ID-ARQ-USUARIO
+      * Usado por: GERAR-ARQUIVO, ALTERACAO-USUARIO, EXCLUSAO-USUARIO,
+      *            RELATORIO-USUARIOS.
+      ******************************************************************
+       01 REG-ARQ-USUARIO.
+           03 REG-ID-ARQ-USUARIO       PIC 9(04).
+           03 REG-EMAIL-ARQ-USUARIO    PIC X(30).
+           03 REG-NAME-ARQ-USUARIO     PIC X(30).
+           03 REG-PASSWORD-ARQ-USUARIO PIC X(11).
+           03 REG-PHONE-ARQ-USUARIO    PIC X(15).
