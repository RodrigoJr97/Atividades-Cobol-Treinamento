@@ -0,0 +1,231 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Programa batch que le ARQ-USUARIO por completo e gera
+      *          um relatorio paginado com os usuarios cadastrados.
+      * Tectonics: cobc
+      ******************************************************************
+      * Alteracoes:
+      * - O filler entre o cabecalho ID e E-MAIL estava com 1 posicao
+      *   a menos que a linha de detalhe, deixando o cabecalho
+      *   desalinhado 2 colunas a esquerda dos valores nas demais
+      *   colunas. Ajustado para o mesmo tamanho da linha de detalhe.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-USUARIOS.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-USUARIO ASSIGN TO DYNAMIC
+              WS-DSN-ARQ-USUARIO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID-ARQ-USUARIO
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT RELATORIO ASSIGN TO DYNAMIC
+              WS-DSN-RELATORIO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQ-USUARIO.
+       COPY ARQUSU.
+
+       FD RELATORIO.
+       01 REG-RELATORIO               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS             PIC X(2).
+       01 STATUS-RELATORIO        PIC X(2).
+       01 WS-DSN-ARQ-USUARIO      PIC X(100).
+       01 WS-DSN-RELATORIO        PIC X(100).
+
+       01 WS-EOF-ARQ-USUARIO      PIC X(1) VALUE 'N'.
+       01 WS-MAX-LINHAS           PIC 9(02) VALUE 20.
+       01 WS-LINHAS-PAGINA        PIC 9(02) VALUE ZERO.
+       01 WS-PAGINA               PIC 9(04) VALUE ZERO.
+       01 WS-TOTAL-USUARIOS       PIC 9(04) VALUE ZERO.
+
+       01 WS-DATA-SISTEMA.
+           03 WS-DATA-ANO         PIC 9(04).
+           03 WS-DATA-MES         PIC 9(02).
+           03 WS-DATA-DIA         PIC 9(02).
+
+       01 WS-HORA-SISTEMA.
+           03 WS-HORA-HH          PIC 9(02).
+           03 WS-HORA-MM          PIC 9(02).
+           03 WS-HORA-SS          PIC 9(02).
+           03 WS-HORA-CENT        PIC 9(02).
+
+       01 WS-CAB-TITULO.
+           03 FILLER              PIC X(34) VALUE
+              'RELATORIO DE USUARIOS CADASTRADOS'.
+
+       01 WS-CAB-DATA.
+           03 FILLER              PIC X(06) VALUE 'DATA: '.
+           03 WS-CAB-DIA          PIC 99.
+           03 FILLER              PIC X     VALUE '/'.
+           03 WS-CAB-MES          PIC 99.
+           03 FILLER              PIC X     VALUE '/'.
+           03 WS-CAB-ANO          PIC 9999.
+           03 FILLER              PIC X(06) VALUE SPACES.
+           03 FILLER              PIC X(06) VALUE 'HORA: '.
+           03 WS-CAB-HH           PIC 99.
+           03 FILLER              PIC X     VALUE ':'.
+           03 WS-CAB-MM           PIC 99.
+           03 FILLER              PIC X     VALUE ':'.
+           03 WS-CAB-SS           PIC 99.
+           03 FILLER              PIC X(06) VALUE SPACES.
+           03 FILLER              PIC X(08) VALUE 'PAGINA: '.
+           03 WS-CAB-PAGINA       PIC ZZZ9.
+
+       01 WS-CAB-COLUNAS.
+           03 FILLER              PIC X(04) VALUE 'ID  '.
+           03 FILLER              PIC X(03) VALUE SPACES.
+           03 FILLER              PIC X(30) VALUE 'E-MAIL'.
+           03 FILLER              PIC X(02) VALUE SPACES.
+           03 FILLER              PIC X(30) VALUE 'NOME'.
+           03 FILLER              PIC X(02) VALUE SPACES.
+           03 FILLER              PIC X(15) VALUE 'TELEFONE'.
+
+       01 WS-LINHA-DETALHE.
+           03 WS-LINHA-ID         PIC ZZZ9.
+           03 FILLER              PIC X(03) VALUE SPACES.
+           03 WS-LINHA-EMAIL      PIC X(30).
+           03 FILLER              PIC X(02) VALUE SPACES.
+           03 WS-LINHA-NOME       PIC X(30).
+           03 FILLER              PIC X(02) VALUE SPACES.
+           03 WS-LINHA-TELEFONE   PIC X(15).
+
+       01 WS-RODAPE.
+           03 FILLER              PIC X(32) VALUE
+              'TOTAL DE USUARIOS CADASTRADOS: '.
+           03 WS-ROD-TOTAL        PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY 'Relatorio de Usuarios Iniciado'
+
+            PERFORM P000-RESOLVE-DSN
+            PERFORM P005-INICIALIZA
+
+            OPEN INPUT ARQ-USUARIO
+
+            IF FILE-STATUS NOT = '00'
+               DISPLAY 'Arquivo de usuarios inexistente ou inacessivel.'
+            ELSE
+               OPEN OUTPUT RELATORIO
+               PERFORM P010-IMPRIME-CABECALHO
+               PERFORM P020-LE-PROXIMO
+               PERFORM P030-PROCESSA-REGISTRO
+                  UNTIL WS-EOF-ARQ-USUARIO = 'S'
+               PERFORM P040-IMPRIME-RODAPE
+               CLOSE ARQ-USUARIO
+               CLOSE RELATORIO
+               DISPLAY 'Relatorio gerado com sucesso: '
+                       WS-TOTAL-USUARIOS ' usuario(s).'
+            END-IF
+
+            STOP RUN.
+
+       P000-RESOLVE-DSN.
+
+            MOVE SPACES TO WS-DSN-ARQ-USUARIO
+            ACCEPT WS-DSN-ARQ-USUARIO FROM ENVIRONMENT 'ARQUSU'
+            IF WS-DSN-ARQ-USUARIO = SPACES
+               MOVE './ARQ-USUARIO.DAT' TO WS-DSN-ARQ-USUARIO
+            END-IF
+
+            MOVE SPACES TO WS-DSN-RELATORIO
+            ACCEPT WS-DSN-RELATORIO FROM ENVIRONMENT 'RELUSU'
+            IF WS-DSN-RELATORIO = SPACES
+               MOVE './RELATORIO-USUARIOS.TXT' TO WS-DSN-RELATORIO
+            END-IF
+            .
+       P000-FIM.
+
+       P005-INICIALIZA.
+      * Data e hora do sistema para o cabecalho do relatorio.
+
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+            ACCEPT WS-HORA-SISTEMA FROM TIME
+            .
+       P005-FIM.
+
+       P010-IMPRIME-CABECALHO.
+      * Escreve o cabecalho da pagina atual; a partir da segunda pagina
+      * o cabecalho e impresso em uma nova pagina do relatorio.
+
+            ADD 1 TO WS-PAGINA
+            MOVE ZERO TO WS-LINHAS-PAGINA
+
+            MOVE WS-DATA-DIA TO WS-CAB-DIA
+            MOVE WS-DATA-MES TO WS-CAB-MES
+            MOVE WS-DATA-ANO TO WS-CAB-ANO
+            MOVE WS-HORA-HH  TO WS-CAB-HH
+            MOVE WS-HORA-MM  TO WS-CAB-MM
+            MOVE WS-HORA-SS  TO WS-CAB-SS
+            MOVE WS-PAGINA   TO WS-CAB-PAGINA
+
+            IF WS-PAGINA = 1
+               WRITE REG-RELATORIO FROM WS-CAB-TITULO
+            ELSE
+               WRITE REG-RELATORIO FROM WS-CAB-TITULO
+                     AFTER ADVANCING PAGE
+            END-IF
+
+            WRITE REG-RELATORIO FROM WS-CAB-DATA
+            MOVE SPACES TO REG-RELATORIO
+            WRITE REG-RELATORIO
+            WRITE REG-RELATORIO FROM WS-CAB-COLUNAS
+            .
+       P010-FIM.
+
+       P020-LE-PROXIMO.
+
+            READ ARQ-USUARIO NEXT RECORD
+               AT END
+                  MOVE 'S' TO WS-EOF-ARQ-USUARIO
+               NOT AT END
+                  CONTINUE
+            END-READ
+            .
+       P020-FIM.
+
+       P030-PROCESSA-REGISTRO.
+
+            IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS
+               PERFORM P010-IMPRIME-CABECALHO
+            END-IF
+
+            MOVE REG-ID-ARQ-USUARIO       TO WS-LINHA-ID
+            MOVE REG-EMAIL-ARQ-USUARIO    TO WS-LINHA-EMAIL
+            MOVE REG-NAME-ARQ-USUARIO     TO WS-LINHA-NOME
+            MOVE REG-PHONE-ARQ-USUARIO    TO WS-LINHA-TELEFONE
+
+            WRITE REG-RELATORIO FROM WS-LINHA-DETALHE
+
+            ADD 1 TO WS-LINHAS-PAGINA
+            ADD 1 TO WS-TOTAL-USUARIOS
+
+            PERFORM P020-LE-PROXIMO
+            .
+       P030-FIM.
+
+       P040-IMPRIME-RODAPE.
+
+            MOVE WS-TOTAL-USUARIOS TO WS-ROD-TOTAL
+
+            MOVE SPACES TO REG-RELATORIO
+            WRITE REG-RELATORIO
+            WRITE REG-RELATORIO FROM WS-RODAPE
+            .
+       P040-FIM.
+
+       END PROGRAM RELATORIO-USUARIOS.
