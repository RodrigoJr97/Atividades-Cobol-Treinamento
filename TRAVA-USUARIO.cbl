@@ -0,0 +1,239 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Rotina unica de controle da trava de execucao unica
+      *          (LOCK-USUARIO), chamada por todo programa que grava ou
+      *          regrava ARQ-USUARIO (GERAR-ARQUIVO, ALTERACAO-USUARIO,
+      *          EXCLUSAO-USUARIO), para que os tres respeitem a mesma
+      *          trava em vez de cada um brigar pelo arquivo por conta
+      *          propria.
+      * Tectonics: cobc
+      ******************************************************************
+      * Alteracoes:
+      * - LOCK-USUARIO passou de LINE SEQUENTIAL, com abertura em modo
+      *   INPUT para ler e depois OUTPUT para gravar, para um arquivo
+      *   INDEXED com um unico registro de chave fixa, lido com
+      *   READ...WITH LOCK e regravado antes de liberar o registro.
+      *   A versao anterior lia e gravava em duas aberturas separadas
+      *   do arquivo, o que deixava uma janela entre a leitura e a
+      *   gravacao em que duas execucoes iniciadas quase juntas podiam
+      *   ler a trava livre ao mesmo tempo e as duas seguirem em
+      *   frente. Com READ...WITH LOCK o registro fica bloqueado para
+      *   qualquer outro processo entre a leitura e a regravacao/
+      *   liberacao, fechando essa janela.
+      * - Uma trava encontrada "em andamento" com a data de um dia
+      *   anterior ao de hoje e tratada como abandonada por uma
+      *   execucao que nao terminou (por exemplo, um abend) e e
+      *   reaproveitada automaticamente por esta execucao, em vez de
+      *   bloquear toda execucao futura ate alguem apagar o registro
+      *   manualmente. So uma trava "em andamento" com a data de hoje e
+      *   considerada uma execucao ainda em curso.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRAVA-USUARIO.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT LOCK-USUARIO ASSIGN TO DYNAMIC
+              WS-DSN-LOCK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOCK-CHAVE
+               FILE STATUS IS STATUS-LOCK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD LOCK-USUARIO.
+       01 REG-LOCK-USUARIO.
+           03 LOCK-CHAVE               PIC X(01).
+           03 LOCK-STATUS              PIC X(01).
+               88 LOCK-LIVRE               VALUE 'L'.
+               88 LOCK-EM-ANDAMENTO        VALUE 'A'.
+           03 LOCK-DATA                PIC 9(08).
+           03 LOCK-HORA                PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01 STATUS-LOCK             PIC X(02).
+       01 WS-DSN-LOCK             PIC X(100).
+       01 WS-DATA-ATUAL           PIC 9(08).
+       01 WS-HORA-ATUAL           PIC 9(08).
+       01 WS-REGISTRO-EXISTE      PIC X(01) VALUE 'N'.
+
+      * Tempo maximo que uma trava "em andamento" pode ficar parada
+      * antes de ser considerada abandonada por um abend e reaproveitada
+      * automaticamente, independente de ainda ser o mesmo dia; uma
+      * comparacao so pela data deixava uma trava travada ate a virada
+      * do dia mesmo quando a execucao que a criou tinha caido havia
+      * horas.
+       01 WS-TRAVA-LIMITE-MINUTOS PIC 9(04) VALUE 0060.
+       01 WS-TRAVA-DIAS-DIFF      PIC S9(09) COMP.
+       01 WS-TRAVA-SEG-LOCK       PIC 9(05).
+       01 WS-TRAVA-SEG-ATUAL      PIC 9(05).
+       01 WS-TRAVA-MINUTOS        PIC S9(09) COMP.
+       01 WS-TRAVA-HH-LOCK        PIC 9(02).
+       01 WS-TRAVA-MM-LOCK        PIC 9(02).
+       01 WS-TRAVA-SS-LOCK        PIC 9(02).
+       01 WS-TRAVA-HH-ATUAL       PIC 9(02).
+       01 WS-TRAVA-MM-ATUAL       PIC 9(02).
+       01 WS-TRAVA-SS-ATUAL       PIC 9(02).
+
+       LINKAGE SECTION.
+       01 TRAVA-OPERACAO          PIC X(01).
+           88 TRAVA-OBTER             VALUE '1'.
+           88 TRAVA-LIBERAR           VALUE '2'.
+
+       01 TRAVA-STATUS            PIC 9(01).
+      * 0 = trava obtida/liberada com sucesso
+      * 1 = trava ja em andamento por outra execucao (so em TRAVA-OBTER)
+
+       PROCEDURE DIVISION USING TRAVA-OPERACAO TRAVA-STATUS.
+       MAIN-PROCEDURE.
+
+            MOVE 0 TO TRAVA-STATUS
+            ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+            ACCEPT WS-HORA-ATUAL FROM TIME
+
+            MOVE SPACES TO WS-DSN-LOCK
+            ACCEPT WS-DSN-LOCK FROM ENVIRONMENT 'LCKUSU'
+            IF WS-DSN-LOCK = SPACES
+               MOVE './LOCK-USUARIO.DAT' TO WS-DSN-LOCK
+            END-IF
+
+            PERFORM P010-ABRE-TRAVA
+
+            EVALUATE TRUE
+                WHEN TRAVA-OBTER
+                    PERFORM P020-OBTER-TRAVA
+                WHEN TRAVA-LIBERAR
+                    PERFORM P030-LIBERAR-TRAVA
+            END-EVALUATE
+
+            CLOSE LOCK-USUARIO
+
+            GOBACK.
+
+       P010-ABRE-TRAVA.
+      * Na primeira execucao o arquivo ainda nao existe; ele e criado
+      * com um unico registro marcado como livre antes de seguir para
+      * o modo I-O usado pelas duas operacoes.
+
+            OPEN I-O LOCK-USUARIO
+            IF STATUS-LOCK NOT = '00'
+               MOVE '1' TO LOCK-CHAVE
+               MOVE 'L' TO LOCK-STATUS
+               MOVE WS-DATA-ATUAL TO LOCK-DATA
+               ACCEPT LOCK-HORA FROM TIME
+               OPEN OUTPUT LOCK-USUARIO
+               WRITE REG-LOCK-USUARIO
+               CLOSE LOCK-USUARIO
+               OPEN I-O LOCK-USUARIO
+            END-IF
+            .
+       P010-FIM.
+
+       P020-OBTER-TRAVA.
+      * O registro e lido com WITH LOCK para que a verificacao do
+      * status e a gravacao de volta como "em andamento" aconteca sem
+      * que outra execucao consiga ler o mesmo registro no meio do
+      * caminho.
+
+            MOVE 'N' TO WS-REGISTRO-EXISTE
+            MOVE '1' TO LOCK-CHAVE
+
+            READ LOCK-USUARIO WITH LOCK
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  MOVE 'S' TO WS-REGISTRO-EXISTE
+            END-READ
+
+            IF WS-REGISTRO-EXISTE = 'S' AND LOCK-EM-ANDAMENTO
+               PERFORM P025-CALCULA-MINUTOS-TRAVA
+            ELSE
+               MOVE ZERO TO WS-TRAVA-MINUTOS
+            END-IF
+
+            IF WS-REGISTRO-EXISTE = 'S'
+               AND LOCK-EM-ANDAMENTO
+               AND WS-TRAVA-MINUTOS < WS-TRAVA-LIMITE-MINUTOS
+               MOVE 1 TO TRAVA-STATUS
+               UNLOCK LOCK-USUARIO
+            ELSE
+               IF WS-REGISTRO-EXISTE = 'S'
+                  AND LOCK-EM-ANDAMENTO
+                  DISPLAY 'AVISO: trava de ' LOCK-DATA '/' LOCK-HORA
+                          ' encontrada em andamento ha '
+                          WS-TRAVA-MINUTOS
+                          ' minuto(s) e reaproveitada por abend/queda '
+                          'da execucao anterior.'
+               END-IF
+               MOVE '1' TO LOCK-CHAVE
+               MOVE 'A' TO LOCK-STATUS
+               MOVE WS-DATA-ATUAL TO LOCK-DATA
+               ACCEPT LOCK-HORA FROM TIME
+               IF WS-REGISTRO-EXISTE = 'S'
+                  REWRITE REG-LOCK-USUARIO
+               ELSE
+                  WRITE REG-LOCK-USUARIO
+               END-IF
+            END-IF
+            .
+       P020-FIM.
+
+       P025-CALCULA-MINUTOS-TRAVA.
+      * Minutos decorridos desde que a trava foi marcada "em
+      * andamento", contando dias corridos entre LOCK-DATA e
+      * WS-DATA-ATUAL (FUNCTION INTEGER-OF-DATE evita reinventar o
+      * calendario, inclusive virada de mes/ano) mais a diferenca em
+      * segundos dentro do dia. Um resultado negativo (relogio do
+      * servidor voltou, por exemplo) e tratado como zero, ou seja,
+      * a trava continua bloqueando em vez de ser reaproveitada.
+
+            COMPUTE WS-TRAVA-DIAS-DIFF =
+                    FUNCTION INTEGER-OF-DATE(WS-DATA-ATUAL)
+                    - FUNCTION INTEGER-OF-DATE(LOCK-DATA)
+
+            MOVE LOCK-HORA(1:2)    TO WS-TRAVA-HH-LOCK
+            MOVE LOCK-HORA(3:2)    TO WS-TRAVA-MM-LOCK
+            MOVE LOCK-HORA(5:2)    TO WS-TRAVA-SS-LOCK
+            MOVE WS-HORA-ATUAL(1:2) TO WS-TRAVA-HH-ATUAL
+            MOVE WS-HORA-ATUAL(3:2) TO WS-TRAVA-MM-ATUAL
+            MOVE WS-HORA-ATUAL(5:2) TO WS-TRAVA-SS-ATUAL
+
+            COMPUTE WS-TRAVA-SEG-LOCK =
+                    (WS-TRAVA-HH-LOCK * 3600)
+                    + (WS-TRAVA-MM-LOCK * 60) + WS-TRAVA-SS-LOCK
+            COMPUTE WS-TRAVA-SEG-ATUAL =
+                    (WS-TRAVA-HH-ATUAL * 3600)
+                    + (WS-TRAVA-MM-ATUAL * 60) + WS-TRAVA-SS-ATUAL
+
+            COMPUTE WS-TRAVA-MINUTOS =
+                    ((WS-TRAVA-DIAS-DIFF * 86400)
+                    + (WS-TRAVA-SEG-ATUAL - WS-TRAVA-SEG-LOCK)) / 60
+
+            IF WS-TRAVA-MINUTOS < 0
+               MOVE ZERO TO WS-TRAVA-MINUTOS
+            END-IF
+            .
+       P025-FIM.
+
+       P030-LIBERAR-TRAVA.
+
+            MOVE '1' TO LOCK-CHAVE
+
+            READ LOCK-USUARIO WITH LOCK
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  MOVE 'L' TO LOCK-STATUS
+                  MOVE WS-DATA-ATUAL TO LOCK-DATA
+                  ACCEPT LOCK-HORA FROM TIME
+                  REWRITE REG-LOCK-USUARIO
+            END-READ
+            .
+       P030-FIM.
+
+       END PROGRAM TRAVA-USUARIO.
