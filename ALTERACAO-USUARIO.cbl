@@ -0,0 +1,238 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Permite corrigir nome, telefone e senha de um usuario
+      *          ja cadastrado em ARQ-USUARIO, localizado pelo WS-ID.
+      * Tectonics: cobc
+      ******************************************************************
+      * Alteracoes:
+      * - Uma nova senha tambem passa pela mesma substituicao de
+      *   caracteres usada por GERAR-ARQUIVO antes de ser regravada,
+      *   para nunca ficar em claro no arquivo.
+      * - Um novo telefone e formatado no mesmo padrao usado no
+      *   cadastro, (DD) 9XXXX-XXXX, antes de ser regravado.
+      * - A substituicao de caracteres da senha passou a vir da
+      *   rotina OFUSCA-SENHA, compartilhada com GERAR-ARQUIVO, em vez
+      *   de manter aqui uma segunda copia da mesma tabela.
+      * - Antes de abrir ARQ-USUARIO em modo I-O, o programa passou a
+      *   respeitar a mesma trava de execucao unica (TRAVA-USUARIO)
+      *   que ja protegia GERAR-ARQUIVO, ja que os dois mexem no mesmo
+      *   arquivo.
+      * - Uma senha nova passou a ser conferida pela mesma politica de
+      *   VALIDA-SENHA usada no cadastro (8+ caracteres, maiuscula,
+      *   minuscula, digito e caractere especial), com reapresentacao
+      *   do prompt quando nao atende a regra, em vez de aceitar
+      *   qualquer coisa so porque veio pelo caminho de alteracao.
+      * - Um novo telefone e capturado num campo alfanumerico antes de
+      *   ir para WS-NOVO-TELEFONE, com conferencia de 11 digitos
+      *   numericos e reapresentacao do prompt quando invalido, em vez
+      *   de aceitar direto numa PIC 9(11) (que truncava um telefone
+      *   de 12 digitos sem avisar ninguem).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTERACAO-USUARIO.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-USUARIO ASSIGN TO DYNAMIC
+              WS-DSN-ARQ-USUARIO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-ID-ARQ-USUARIO
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQ-USUARIO.
+       COPY ARQUSU.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS             PIC X(2).
+       01 WS-DSN-ARQ-USUARIO      PIC X(100).
+
+       01 WS-ID-INFORMADO         PIC 9(04).
+       01 WS-NOVO-NOME            PIC X(30).
+       01 WS-NOVO-TELEFONE        PIC 9(11).
+       01 WS-NOVA-SENHA           PIC X(11).
+       01 WS-SENHA-OFUSCADA       PIC X(11).
+       01 WS-STATUS-SENHA-NOVA    PIC 9(01).
+
+      * O telefone e digitado num campo alfanumerico antes de ir para
+      * WS-NOVO-TELEFONE (PIC 9(11)): um ACCEPT direto numa PIC 9(11)
+      * trunca silenciosamente qualquer digito alem do decimo
+      * primeiro, sem erro nenhum, entao um numero digitado errado
+      * com 12 digitos viraria um telefone diferente, plausivel e sem
+      * aviso ao operador.
+       01 WS-TELEFONE-DIGITADO   PIC X(12).
+       01 WS-TELEFONE-OK         PIC X(01) VALUE 'N'.
+           88 TELEFONE-OK             VALUE 'S'.
+       01 WS-SENHA-OK            PIC X(01) VALUE 'N'.
+           88 SENHA-OK                VALUE 'S'.
+
+       01 WS-TELEFONE-FORMATADO.
+           03 WS-TEL-ABRE          PIC X(01).
+           03 WS-TEL-DDD           PIC X(02).
+           03 WS-TEL-FECHA-ESP     PIC X(02).
+           03 WS-TEL-PREFIXO       PIC X(05).
+           03 WS-TEL-HIFEN         PIC X(01).
+           03 WS-TEL-SUFIXO        PIC X(04).
+
+       01 WS-TRAVA-OPERACAO       PIC X(01).
+       01 WS-TRAVA-STATUS         PIC 9(01).
+       01 WS-LOCK-BLOQUEADO       PIC X(01) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY 'Alteracao de Usuario Iniciada'
+
+            PERFORM P000-RESOLVE-DSN
+
+            MOVE 'N' TO WS-LOCK-BLOQUEADO
+            MOVE '1' TO WS-TRAVA-OPERACAO
+            CALL 'TRAVA-USUARIO' USING WS-TRAVA-OPERACAO WS-TRAVA-STATUS
+
+            IF WS-TRAVA-STATUS NOT = 0
+               MOVE 'S' TO WS-LOCK-BLOQUEADO
+               DISPLAY 'ERRO: arquivo de usuarios em uso por outra '
+                       'execucao. Tente novamente mais tarde.'
+            ELSE
+               PERFORM P010-LOCALIZA-USUARIO
+
+               MOVE '2' TO WS-TRAVA-OPERACAO
+               CALL 'TRAVA-USUARIO' USING WS-TRAVA-OPERACAO
+                                           WS-TRAVA-STATUS
+            END-IF
+
+            STOP RUN.
+
+       P000-RESOLVE-DSN.
+
+            MOVE SPACES TO WS-DSN-ARQ-USUARIO
+            ACCEPT WS-DSN-ARQ-USUARIO FROM ENVIRONMENT 'ARQUSU'
+            IF WS-DSN-ARQ-USUARIO = SPACES
+               MOVE './ARQ-USUARIO.DAT' TO WS-DSN-ARQ-USUARIO
+            END-IF
+            .
+       P000-FIM.
+
+       P010-LOCALIZA-USUARIO.
+
+            OPEN I-O ARQ-USUARIO
+
+            IF FILE-STATUS NOT = '00'
+               DISPLAY 'Arquivo de usuarios inexistente ou inacessivel.'
+            ELSE
+               DISPLAY ' '
+               DISPLAY 'Informe o ID do usuario a alterar: '
+                       WITH NO ADVANCING
+               ACCEPT WS-ID-INFORMADO
+               MOVE WS-ID-INFORMADO TO REG-ID-ARQ-USUARIO
+
+               READ ARQ-USUARIO
+                  INVALID KEY
+                     DISPLAY 'Usuario nao encontrado.'
+                  NOT INVALID KEY
+                     PERFORM P020-ALTERA-DADOS
+               END-READ
+
+               CLOSE ARQ-USUARIO
+            END-IF
+            .
+       P010-FIM.
+
+       P020-ALTERA-DADOS.
+
+            DISPLAY ' '
+            DISPLAY 'Nome atual.....: ' REG-NAME-ARQ-USUARIO
+            DISPLAY 'Telefone atual.: ' REG-PHONE-ARQ-USUARIO
+            DISPLAY ' '
+
+            MOVE SPACES TO WS-NOVO-NOME
+            DISPLAY 'Novo nome (ENTER mantem o atual)......: '
+                    WITH NO ADVANCING
+            ACCEPT WS-NOVO-NOME
+            IF WS-NOVO-NOME NOT = SPACES
+               MOVE WS-NOVO-NOME TO REG-NAME-ARQ-USUARIO
+            END-IF
+
+            MOVE 'N' TO WS-TELEFONE-OK
+            PERFORM P022-CAPTURA-TELEFONE UNTIL TELEFONE-OK
+
+            MOVE 'N' TO WS-SENHA-OK
+            PERFORM P023-CAPTURA-SENHA UNTIL SENHA-OK
+
+            REWRITE REG-ARQ-USUARIO
+               INVALID KEY
+                  DISPLAY 'Falha ao regravar o registro.'
+               NOT INVALID KEY
+                  DISPLAY 'Cadastro atualizado com sucesso.'
+            END-REWRITE
+            .
+       P020-FIM.
+
+       P022-CAPTURA-TELEFONE.
+      * ENTER mantem o telefone atual; qualquer outro valor precisa
+      * ter exatamente 11 digitos numericos, o mesmo padrao exigido
+      * no cadastro.
+
+            MOVE SPACES TO WS-TELEFONE-DIGITADO
+            DISPLAY 'Novo telefone (ENTER mantem o atual, '
+                    'DDD+numero, 11 digitos): ' WITH NO ADVANCING
+            ACCEPT WS-TELEFONE-DIGITADO
+
+            IF WS-TELEFONE-DIGITADO = SPACES
+               MOVE 'S' TO WS-TELEFONE-OK
+            ELSE
+               IF WS-TELEFONE-DIGITADO(1:11) IS NUMERIC
+                  AND WS-TELEFONE-DIGITADO(12:1) = SPACE
+                  MOVE WS-TELEFONE-DIGITADO(1:11) TO WS-NOVO-TELEFONE
+                  MOVE '('                  TO WS-TEL-ABRE
+                  MOVE WS-NOVO-TELEFONE(1:2) TO WS-TEL-DDD
+                  MOVE ') '                 TO WS-TEL-FECHA-ESP
+                  MOVE WS-NOVO-TELEFONE(3:5) TO WS-TEL-PREFIXO
+                  MOVE '-'                  TO WS-TEL-HIFEN
+                  MOVE WS-NOVO-TELEFONE(8:4) TO WS-TEL-SUFIXO
+                  MOVE WS-TELEFONE-FORMATADO TO REG-PHONE-ARQ-USUARIO
+                  MOVE 'S' TO WS-TELEFONE-OK
+               ELSE
+                  DISPLAY '*** Telefone deve ter exatamente 11 '
+                          'digitos numericos. ***'
+               END-IF
+            END-IF
+            .
+       P022-FIM.
+
+       P023-CAPTURA-SENHA.
+      * ENTER mantem a senha atual; uma senha nova passa pela mesma
+      * politica exigida no cadastro (VALIDA-SENHA, compartilhada com
+      * VALIDA-DADOS), para que esta alteracao nao vire uma porta dos
+      * fundos que aceita uma senha que o cadastro rejeitaria.
+
+            MOVE SPACES TO WS-NOVA-SENHA
+            DISPLAY 'Nova senha (ENTER mantem a atual).....: '
+                    WITH NO ADVANCING
+            ACCEPT WS-NOVA-SENHA
+
+            IF WS-NOVA-SENHA = SPACES
+               MOVE 'S' TO WS-SENHA-OK
+            ELSE
+               CALL 'VALIDA-SENHA' USING WS-NOVA-SENHA
+                                         WS-STATUS-SENHA-NOVA
+               IF WS-STATUS-SENHA-NOVA = 0
+                  CALL 'OFUSCA-SENHA' USING WS-NOVA-SENHA
+                                            WS-SENHA-OFUSCADA
+                  MOVE WS-SENHA-OFUSCADA TO REG-PASSWORD-ARQ-USUARIO
+                  MOVE 'S' TO WS-SENHA-OK
+               ELSE
+                  DISPLAY '*** Senha nao atende a politica exigida, '
+                          'tente novamente. ***'
+               END-IF
+            END-IF
+            .
+       P023-FIM.
+
+       END PROGRAM ALTERACAO-USUARIO.
