@@ -3,53 +3,297 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Alteracoes:
+      * - Cadastro passou a ler email/nome/senha/telefone digitados no
+      *   terminal, com reapresentacao do prompt quando VALIDA-DADOS
+      *   rejeitar os dados informados.
+      * - GERAR-ARQUIVO agora devolve um status de geracao; quando o
+      *   e-mail ja estiver cadastrado o operador e avisado e pode
+      *   informar outro e-mail sem perder os demais dados digitados.
+      * - Incluido um modo de carga em lote: quando a DD/variavel de
+      *   ambiente NOVUSU estiver presente, os usuarios sao lidos do
+      *   arquivo de transacoes ali indicado em vez do terminal, um por
+      *   registro, com um resumo de aceitos/rejeitados ao final.
+      * - O telefone passou a ser informado com os 11 digitos do
+      *   celular (DDD + numero); VALIDA-DADOS confere o DDD e devolve
+      *   o telefone ja formatado para exibicao/gravacao.
+      * - O programa agora termina com RETURN-CODE 0 (sucesso), 4
+      *   (carga em lote com pelo menos uma transacao rejeitada) ou 8
+      *   (arquivo de transacoes do lote nao encontrado), para uma
+      *   JCL de producao decidir com COND/RC se os passos seguintes
+      *   do pipeline devem rodar.
+      * - Um e-mail recusado por duplicidade voltava a chamar
+      *   GERAR-ARQUIVO direto com o e-mail novo, sem repassar por
+      *   VALIDA-DADOS; agora a tentativa inteira volta para
+      *   P010-CAPTURA-DADOS, revalidando todos os campos de novo. O
+      *   modo interativo tambem passou a terminar com RETURN-CODE 12
+      *   quando o arquivo esta bloqueado por outra execucao, em vez
+      *   de sair como se o cadastro tivesse sido concluido.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADASTRO-USUARIO.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT NOVOS-USUARIOS ASSIGN TO DYNAMIC
+              WS-DSN-NOVOS-USUARIOS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-NOVOS-USUARIOS.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD NOVOS-USUARIOS.
+       01 REG-NOVOS-USUARIOS          PIC X(85).
+
        WORKING-STORAGE SECTION.
-       01 WS-USUARIO.
-           03 WS-EMAIL            PIC X(30).
-           03 WS-NAME             PIC X(30).
-           03 WS-PASSWORD         PIC X(11).
-           03 WS-PHONE            PIC 9(12).
+       COPY USUARIO.
+
+       01 WS-STATUS-GERACAO   PIC 9(01) VALUE 1.
+           88 GERACAO-OK               VALUE 0.
+           88 GERACAO-EMAIL-DUPLICADO  VALUE 2.
+           88 GERACAO-ARQUIVO-BLOQUEADO VALUE 3.
 
-           03 WS-COUNT            PIC 9(02).
-           03 WS-DOMINIO          PIC X(20).
-           03 WS-DOMINIO-AUX      PIC X(20).
-           03 WS-PRIMEIRO-NOME    PIC X(20).
-           03 WS-SEGUNDO-NOME     PIC X(20).
-           03 WS-INDICE           PIC 9(02) VALUE 1.
-           03 WS-CHARACTER        PIC X(1).
-           03 STATUS-VALIDACAO    PIC 9(1)  VALUE 1.
+       01 WS-CADASTRO-CONCLUIDO  PIC X(1) VALUE 'N'.
+           88 CADASTRO-CONCLUIDO      VALUE 'S'.
 
-           03 WS-AUX                PIC 9(02).
-           03 WS-AUX-LOWER          PIC 9(02).
-           03 WS-AUX-UPPER          PIC 9(02).
-           03 WS-AUX-NUMERIC        PIC 9(02).
+       01 WS-DSN-NOVOS-USUARIOS  PIC X(100).
+       01 STATUS-NOVOS-USUARIOS  PIC X(2).
+       01 WS-EOF-LOTE            PIC X(1) VALUE 'N'.
+       01 WS-TOTAL-ACEITOS       PIC 9(04) VALUE ZERO.
+       01 WS-TOTAL-REJEITADOS    PIC 9(04) VALUE ZERO.
 
-           03  N                    PIC 99.
+       01 WS-TRANSACAO-LOTE.
+           03 WS-EMAIL-LOTE       PIC X(30).
+           03 FILLER              PIC X VALUE ';'.
+           03 WS-NAME-LOTE        PIC X(30).
+           03 FILLER              PIC X VALUE ';'.
+           03 WS-PASSWORD-LOTE    PIC X(11).
+           03 FILLER              PIC X VALUE ';'.
+           03 WS-PHONE-LOTE       PIC 9(11).
 
+      * O telefone e digitado num campo alfanumerico antes de ir para
+      * WS-PHONE (PIC 9(11)): um ACCEPT direto numa PIC 9(11) trunca
+      * silenciosamente qualquer digito alem do decimo primeiro, sem
+      * erro nenhum, entao um numero digitado errado com 12 digitos
+      * viraria um telefone diferente, plausivel e sem aviso ao
+      * operador.
+       01 WS-PHONE-DIGITADO      PIC X(12).
+       01 WS-TELEFONE-OK         PIC X(01) VALUE 'N'.
+           88 TELEFONE-OK             VALUE 'S'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
             DISPLAY 'Cadastro Iniciado'
 
-            INITIALISE WS-USUARIO.
+            MOVE ZERO TO RETURN-CODE
+            MOVE SPACES TO WS-DSN-NOVOS-USUARIOS
+            ACCEPT WS-DSN-NOVOS-USUARIOS FROM ENVIRONMENT 'NOVUSU'
+
+            IF WS-DSN-NOVOS-USUARIOS NOT = SPACES
+               PERFORM P100-CADASTRO-LOTE
+            ELSE
+               MOVE 'N' TO WS-CADASTRO-CONCLUIDO
+               PERFORM P008-TENTA-CADASTRO UNTIL CADASTRO-CONCLUIDO
+            END-IF
+
+            STOP RUN.
+
+       P008-TENTA-CADASTRO.
+      * Cada tentativa recomeca do zero: se GERAR-ARQUIVO recusar o
+      * e-mail por duplicidade, os dados sao pedidos de novo e passam
+      * de novo por VALIDA-DADOS, em vez de reaproveitar dados que ja
+      * passaram por essa validacao com um e-mail diferente.
+
+            INITIALIZE WS-USUARIO
+            MOVE 1 TO STATUS-VALIDACAO
 
-            MOVE 'teste@capgemini.com'       TO WS-EMAIL.
-            MOVE 'Bruce Waynne'              TO WS-NAME.
-            MOVE '12345@Ab'                  TO WS-PASSWORD.
-            MOVE 32912341234                 TO WS-PHONE.
+            PERFORM P010-CAPTURA-DADOS UNTIL STATUS-VALIDACAO = 0
 
-            CALL 'VALIDA-DADOS' USING  WS-USUARIO.
-            IF STATUS-VALIDACAO = 0
-                CALL 'GERAR-ARQUIVO' USING  WS-USUARIO
+            PERFORM P020-REGISTRA-USUARIO
+            .
+       P008-FIM.
+
+       P010-CAPTURA-DADOS.
+
+            DISPLAY ' '
+            DISPLAY 'Informe o e-mail.......: ' WITH NO ADVANCING
+            ACCEPT WS-EMAIL
+
+            DISPLAY 'Informe o nome completo: ' WITH NO ADVANCING
+            ACCEPT WS-NAME
+
+            DISPLAY 'Informe a senha........: ' WITH NO ADVANCING
+            ACCEPT WS-PASSWORD
+
+            MOVE 'N' TO WS-TELEFONE-OK
+            PERFORM P016-CAPTURA-TELEFONE UNTIL TELEFONE-OK
+
+            CALL 'VALIDA-DADOS' USING  WS-USUARIO
+
+            IF STATUS-VALIDACAO NOT = 0
+                DISPLAY ' '
+                DISPLAY '*** Dados invalidos, favor corrigir e '
+                        'tentar novamente. ***'
+                PERFORM P015-EXIBE-CAMPOS-INVALIDOS
             END-IF
+            .
+       P010-FIM.
 
+       P016-CAPTURA-TELEFONE.
+      * Captura o telefone num campo alfanumerico maior que os 11
+      * digitos esperados, para que 12 ou mais digitos apareçam como
+      * excesso detectavel em vez de estourar silenciosamente para
+      * fora de uma PIC 9(11).
 
+            MOVE SPACES TO WS-PHONE-DIGITADO
+            DISPLAY 'Informe o telefone (DDD+numero, 11 digitos): '
+                    WITH NO ADVANCING
+            ACCEPT WS-PHONE-DIGITADO
+
+            IF WS-PHONE-DIGITADO(1:11) IS NUMERIC
+               AND WS-PHONE-DIGITADO(12:1) = SPACE
+               MOVE WS-PHONE-DIGITADO(1:11) TO WS-PHONE
+               MOVE 'S' TO WS-TELEFONE-OK
+            ELSE
+               DISPLAY '*** Telefone deve ter exatamente 11 digitos '
+                       'numericos. ***'
+            END-IF
+            .
+       P016-FIM.
+
+       P015-EXIBE-CAMPOS-INVALIDOS.
+      * VALIDA-DADOS devolve um codigo de motivo por campo, em vez de
+      * parar no primeiro problema encontrado; aqui todos sao listados
+      * de uma vez para o operador corrigir tudo numa unica tentativa.
+
+            IF WS-STATUS-EMAIL NOT = 0
+               DISPLAY '  - E-mail invalido.'
+            END-IF
+            IF WS-STATUS-NOME NOT = 0
+               DISPLAY '  - Nome invalido.'
+            END-IF
+            IF WS-STATUS-SENHA NOT = 0
+               DISPLAY '  - Senha invalida.'
+            END-IF
+            IF WS-STATUS-TELEFONE NOT = 0
+               DISPLAY '  - Telefone invalido.'
+            END-IF
+            .
+       P015-FIM.
+
+       P020-REGISTRA-USUARIO.
+
+            CALL 'GERAR-ARQUIVO' USING  WS-USUARIO  WS-STATUS-GERACAO
+
+            EVALUATE TRUE
+                WHEN GERACAO-OK
+                    DISPLAY ' '
+                    DISPLAY 'Usuario cadastrado com sucesso.'
+                    MOVE 'S' TO WS-CADASTRO-CONCLUIDO
+
+                WHEN GERACAO-EMAIL-DUPLICADO
+                    DISPLAY ' '
+                    DISPLAY '*** E-mail ja cadastrado. Informe os '
+                            'dados novamente. ***'
+
+                WHEN GERACAO-ARQUIVO-BLOQUEADO
+                    DISPLAY ' '
+                    DISPLAY '*** Arquivo de usuarios em uso por outra '
+                            'execucao. Tente novamente mais tarde. ***'
+                    MOVE 12 TO RETURN-CODE
+                    MOVE 'S' TO WS-CADASTRO-CONCLUIDO
+
+                WHEN OTHER
+                    DISPLAY ' '
+                    DISPLAY '*** Falha ao gravar o cadastro. Status: '
+                            WS-STATUS-GERACAO ' ***'
+                    MOVE 16 TO RETURN-CODE
+                    MOVE 'S' TO WS-CADASTRO-CONCLUIDO
+            END-EVALUATE
+            .
+       P020-FIM.
+
+       P100-CADASTRO-LOTE.
+      * Carga em lote: cada registro do arquivo de transacoes gera um
+      * usuario, sem interacao com o terminal. E-mail duplicado ou
+      * dados invalidos apenas rejeitam a transacao e o processamento
+      * segue para a proxima.
+
+            MOVE 'N' TO WS-EOF-LOTE
+            MOVE ZERO TO WS-TOTAL-ACEITOS WS-TOTAL-REJEITADOS
+
+            OPEN INPUT NOVOS-USUARIOS
+
+            IF STATUS-NOVOS-USUARIOS NOT = '00'
+               DISPLAY '*** Arquivo de transacoes nao encontrado: '
+                       WS-DSN-NOVOS-USUARIOS ' ***'
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               PERFORM P110-LE-TRANSACAO
+               PERFORM P120-PROCESSA-TRANSACAO UNTIL WS-EOF-LOTE = 'S'
+               CLOSE NOVOS-USUARIOS
+               PERFORM P130-EXIBE-RESUMO-LOTE
+            END-IF
+            .
+       P100-FIM.
+
+       P110-LE-TRANSACAO.
+
+            READ NOVOS-USUARIOS
+               AT END
+                  MOVE 'S' TO WS-EOF-LOTE
+               NOT AT END
+                  MOVE REG-NOVOS-USUARIOS TO WS-TRANSACAO-LOTE
+            END-READ
+            .
+       P110-FIM.
+
+       P120-PROCESSA-TRANSACAO.
+
+            INITIALIZE WS-USUARIO
+            MOVE WS-EMAIL-LOTE     TO WS-EMAIL
+            MOVE WS-NAME-LOTE      TO WS-NAME
+            MOVE WS-PASSWORD-LOTE  TO WS-PASSWORD
+            MOVE WS-PHONE-LOTE     TO WS-PHONE
+
+            CALL 'VALIDA-DADOS' USING  WS-USUARIO
+
+            IF STATUS-VALIDACAO NOT = 0
+               DISPLAY '*** Transacao rejeitada (dados invalidos): '
+                       WS-EMAIL-LOTE ' ***'
+               PERFORM P015-EXIBE-CAMPOS-INVALIDOS
+               ADD 1 TO WS-TOTAL-REJEITADOS
+            ELSE
+               CALL 'GERAR-ARQUIVO' USING  WS-USUARIO  WS-STATUS-GERACAO
+               IF GERACAO-OK
+                  ADD 1 TO WS-TOTAL-ACEITOS
+               ELSE
+                  DISPLAY '*** Transacao rejeitada (' WS-STATUS-GERACAO
+                          '): ' WS-EMAIL-LOTE ' ***'
+                  ADD 1 TO WS-TOTAL-REJEITADOS
+               END-IF
+            END-IF
+
+            PERFORM P110-LE-TRANSACAO
+            .
+       P120-FIM.
+
+       P130-EXIBE-RESUMO-LOTE.
+
+            DISPLAY ' '
+            DISPLAY '--- Resumo da carga em lote ---'
+            DISPLAY 'Aceitos....: ' WS-TOTAL-ACEITOS
+            DISPLAY 'Rejeitados.: ' WS-TOTAL-REJEITADOS
+
+            IF WS-TOTAL-REJEITADOS NOT = ZERO
+               MOVE 4 TO RETURN-CODE
+            END-IF
+            .
+       P130-FIM.
 
-            STOP RUN.
        END PROGRAM CADASTRO-USUARIO.
